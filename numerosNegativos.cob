@@ -5,23 +5,131 @@
       * Author:
       * Date:
       * Purpose: NUMEROS NEGATIVOS OU POSITIVOS
+      * Mod Log:
+      *   - COMPARA WRK-RESUL COM UM LIMITE DE ALERTA CONFIGURAVEL;
+      *     QUANDO O SALDO FICA ABAIXO DO LIMITE, EMITE "ALERTA:
+      *     SALDO NEGATIVO" E GRAVA UM REGISTRO DE EXCECAO, PARA
+      *     SERVIR TAMBEM COMO CONFERENCIA BASICA DE VARIACAO.
+      *   - CHAMA AUDITLOG AO FINAL, REGISTRANDO OS DOIS OPERANDOS E O
+      *     RESULTADO DA SUBTRACAO NA TRILHA DE AUDITORIA COMPARTILHADA.
+      *   - WRK-NUM1/WRK-NUM2 PODEM VIR DO ARQUIVO DE EXTRACAO EXTRATO
+      *     (COPYBOOKS/EXTRATO.CPY) EM VEZ DO CONSOLE; O LIMITE DE
+      *     ALERTA NAO FAZ PARTE DO LAYOUT DA EXTRACAO E CONTINUA SENDO
+      *     PEDIDO NO CONSOLE EM QUALQUER DOS DOIS CASOS.
+      *   - COMPILAR COM -DUS-LOCALE GERA A VARIANTE AMERICANA (PONTO
+      *     DECIMAL) EM VEZ DA CONVENCAO BRASILEIRA PADRAO, PELO MESMO
+      *     MECANISMO DE BUILD USADO NOS DEMAIS PROGRAMAS QUE EDITAM
+      *     VALOR COM SEPARADOR; NENHUMA PICTURE AQUI USA VIRGULA OU
+      *     PONTO COMO SEPARADOR (OS RESULTADOS SAO INTEIROS PEQUENOS
+      *     COM PIC -ZZZ9), ENTAO A ESCOLHA NAO MUDA NADA VISIVEL HOJE,
+      *     SO MANTEM OS QUATRO PROGRAMAS CONSISTENTES.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+      >>IF US-LOCALE DEFINED
+      >>ELSE
        SPECIAL-NAMES.
              DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "NEGEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCECAO.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRATO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       COPY "EXTRATO.CPY".
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC.
+           02 EXC-NUM1             PIC -ZZZ9.
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 EXC-NUM2             PIC -ZZZ9.
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 EXC-RESUL            PIC -ZZZ9.
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 EXC-MENSAGEM         PIC X(30).
        WORKING-STORAGE SECTION.
        77 WRK-NUM1 PIC 9(03) VALUE ZEROS.
        77 WRK-NUM2 PIC 9(03) VALUE ZEROS.
        77 WRK-RESUL PIC S9(04) VALUE ZEROS.
        77 WRK-RESUL-ED PIC -ZZZ9 VALUE ZEROS.
+       77 WRK-LIMITE-ALERTA PIC S9(04) VALUE ZEROS.
+       77 WRK-FS-EXCECAO PIC X(02) VALUE SPACES.
+           88 WRK-FS-NAO-ABERTO          VALUE "35".
+       77 WRK-FS-EXTRATO PIC X(02) VALUE SPACES.
+           88 WRK-FS-EXTRATO-NAO-ENCONTRADO  VALUE "35".
+       77 WRK-AUD-PROGRAMA PIC X(12) VALUE "NUMNEG".
+       01 WRK-AUD-ENTRADA.
+           02 FILLER                PIC X(05) VALUE "NUM1=".
+           02 WRK-AUD-N1            PIC ZZ9.
+           02 FILLER                PIC X(01) VALUE SPACE.
+           02 FILLER                PIC X(05) VALUE "NUM2=".
+           02 WRK-AUD-N2            PIC ZZ9.
+           02 FILLER                PIC X(13) VALUE SPACES.
+       01 WRK-AUD-RESULTADO.
+           02 FILLER                PIC X(06) VALUE "RESUL=".
+           02 WRK-AUD-RES           PIC -ZZZ9.
+           02 FILLER                PIC X(19) VALUE SPACES.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+       0000-MAINLINE.
+           PERFORM 0100-LE-ENTRADA THRU 0100-EXIT.
+           ACCEPT WRK-LIMITE-ALERTA FROM CONSOLE.
       *******************SUBTRACAO
            SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED
+           MOVE WRK-RESUL TO WRK-RESUL-ED.
            DISPLAY 'SUBTRACAO:' WRK-RESUL-ED.
-
+           IF WRK-RESUL < WRK-LIMITE-ALERTA
+               DISPLAY 'ALERTA: SALDO NEGATIVO'
+               PERFORM 1000-GRAVA-EXCECAO THRU 1000-EXIT
+           END-IF.
+           MOVE WRK-NUM1 TO WRK-AUD-N1.
+           MOVE WRK-NUM2 TO WRK-AUD-N2.
+           MOVE WRK-RESUL TO WRK-AUD-RES.
+           CALL "AUDITLOG" USING WRK-AUD-PROGRAMA WRK-AUD-ENTRADA
+               WRK-AUD-RESULTADO.
+           STOP RUN.
+      *****************************************************************
+      * LE WRK-NUM1/WRK-NUM2 DO ARQUIVO DE EXTRACAO, QUANDO EXISTIR;
+      * SENAO PEDE OS DOIS NO CONSOLE COMO ANTES.
+      *****************************************************************
+       0100-LE-ENTRADA.
+           OPEN INPUT EXTRACT-FILE.
+           IF WRK-FS-EXTRATO-NAO-ENCONTRADO
+               ACCEPT WRK-NUM1 FROM CONSOLE
+               ACCEPT WRK-NUM2 FROM CONSOLE
+           ELSE
+               READ EXTRACT-FILE
+                   AT END
+                       ACCEPT WRK-NUM1 FROM CONSOLE
+                       ACCEPT WRK-NUM2 FROM CONSOLE
+                   NOT AT END
+                       MOVE EXT-NUM1 TO WRK-NUM1
+                       MOVE EXT-NUM2 TO WRK-NUM2
+               END-READ
+               CLOSE EXTRACT-FILE
+           END-IF.
+       0100-EXIT.
+           EXIT.
+      *****************************************************************
+      * GRAVA O REGISTRO DE EXCECAO QUANDO O RESULTADO FICA ABAIXO DO
+      * LIMITE DE ALERTA CONFIGURADO.
+      *****************************************************************
+       1000-GRAVA-EXCECAO.
+           MOVE SPACES TO EXCEPTION-REC.
+           MOVE WRK-NUM1 TO EXC-NUM1.
+           MOVE WRK-NUM2 TO EXC-NUM2.
+           MOVE WRK-RESUL TO EXC-RESUL.
+           MOVE "ALERTA: SALDO NEGATIVO" TO EXC-MENSAGEM.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WRK-FS-NAO-ABERTO
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           WRITE EXCEPTION-REC.
+           CLOSE EXCEPTION-FILE.
+       1000-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
