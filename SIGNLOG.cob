@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNLOG.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE RECURSOS HUMANOS
+      * Date:
+      * Purpose: VERSAO EM LOTE DE aulaEscrevaeLeiaeMostrarData - LE
+      *          UMA LISTA DE NOMES DE FUNCIONARIOS NO ARQUIVO DE
+      *          ENTRADA E GRAVA UM REGISTRO DE PONTO DO DIA PARA CADA
+      *          NOME, CARIMBADO COM A DATA DE HOJE (UMA UNICA LEITURA
+      *          DO RELOGIO NO INICIO DO RUN, PARA TODOS OS NOMES
+      *          SAIREM COM O MESMO CARIMBO).
+      *   - O GRUPO DE DATA PASSOU A VIR DO COPYBOOK RPTDATE, O MESMO
+      *     USADO PELOS DEMAIS PROGRAMAS DE RELATORIO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INPUT ASSIGN TO "NAMESIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SIGNIN-LOG ASSIGN TO "SIGNLOGF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INPUT.
+       01  NAME-INPUT-REC.
+           02 NAME-IN-NOME            PIC X(20).
+       FD  SIGNIN-LOG.
+       01  SIGNIN-LOG-REC             PIC X(40).
+       WORKING-STORAGE SECTION.
+       77 WRK-FIM-ARQUIVO         PIC X(01) VALUE 'N'.
+           88 WRK-FIM                     VALUE 'S'.
+       COPY "RPTDATE.CPY" REPLACING LEADING ==RPT-== BY ==WRK-==.
+       77 WRK-QTDE-REGISTROS      PIC 9(05) COMP VALUE ZEROS.
+       01 WRK-LINHA-PONTO.
+           02 WRK-LP-NOME           PIC X(20).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 WRK-LP-DIA            PIC 9(02).
+           02 FILLER                PIC X(01) VALUE "/".
+           02 WRK-LP-MES            PIC 9(02).
+           02 FILLER                PIC X(01) VALUE "/".
+           02 WRK-LP-ANO            PIC 9(04).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA THRU 2000-EXIT
+               UNTIL WRK-FIM.
+           PERFORM 3000-FINALIZA THRU 3000-EXIT.
+           STOP RUN.
+      *****************************************************************
+      * ABRE OS ARQUIVOS, LE A DATA DE HOJE UMA UNICA VEZ E CARREGA O
+      * PRIMEIRO NOME.
+      *****************************************************************
+       1000-INICIO.
+           OPEN INPUT NAME-INPUT.
+           OPEN OUTPUT SIGNIN-LOG.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           READ NAME-INPUT
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * GRAVA O REGISTRO DE PONTO DO NOME CORRENTE E LE O PROXIMO.
+      *****************************************************************
+       2000-PROCESSA.
+           ADD 1 TO WRK-QTDE-REGISTROS.
+           MOVE NAME-IN-NOME TO WRK-LP-NOME.
+           MOVE WRK-DIA TO WRK-LP-DIA.
+           MOVE WRK-MES TO WRK-LP-MES.
+           MOVE WRK-ANO TO WRK-LP-ANO.
+           MOVE SPACES TO SIGNIN-LOG-REC.
+           WRITE SIGNIN-LOG-REC FROM WRK-LINHA-PONTO.
+           READ NAME-INPUT
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *****************************************************************
+      * FECHA OS ARQUIVOS.
+      *****************************************************************
+       3000-FINALIZA.
+           CLOSE NAME-INPUT.
+           CLOSE SIGNIN-LOG.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM SIGNLOG.
