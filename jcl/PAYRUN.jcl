@@ -0,0 +1,51 @@
+//PAYRUN   JOB (ACCT),'FOLHA DE PAGAMENTO',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* PAYRUN - JANELA BATCH NOTURNA DA FOLHA DE PAGAMENTO.
+//*
+//*          ENCADEIA TRES PASSOS:
+//*            STEP010 - CPFBATCH   VALIDA O LOTE DE CPFs NOVOS
+//*            STEP020 - SALFMT     ATUALIZA O EMPLOYEE-MASTER
+//*                                 (LOAD MODULE DO FONTE
+//*                                 salarioFormatado.cob)
+//*            STEP030 - PAYREG     GERA O REGISTRO DE PAGAMENTO
+//*
+//*          CADA STEP SO RODA SE O ANTERIOR NAO TERMINOU COM RC
+//*          MAIOR QUE 4, PARA QUE UM LOTE DE CPF RUIM OU UMA
+//*          ATUALIZACAO DE MESTRE MAL-SUCEDIDA NAO GERE UM
+//*          REGISTRO DE PAGAMENTO EM CIMA DE DADOS RUINS.
+//*****************************************************************
+//STEP010  EXEC PGM=CPFBATCH
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//CPFIN    DD DSN=PAYROLL.CPF.NOVOS,DISP=SHR
+//CPFOUT   DD DSN=PAYROLL.CPF.RELATORIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=60)
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//* SALFMT E O LOAD MODULE DE salarioFormatado.cob - O PROGRAMA
+//* AINDA LE OS DADOS DO FUNCIONARIO VIA ACCEPT FROM CONSOLE, QUE
+//* NESTA JANELA BATCH VEM DO DD SYSIN EM VEZ DO OPERADOR.
+//*****************************************************************
+//STEP020  EXEC PGM=SALFMT,COND=(4,GT,STEP010)
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPMSTR  DD DSN=PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//SYSIN    DD DSN=PAYROLL.FUNC.ENTRADA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PAYREG,COND=((4,GT,STEP010),(4,GT,STEP020))
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPMSTR  DD DSN=PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//SRTWK01  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//PAYREGRP DD DSN=PAYROLL.FOLHA.REGISTRO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=80)
+//PAYCKPT  DD DSN=PAYROLL.FOLHA.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=33)
+//SYSOUT   DD SYSOUT=*
+//
