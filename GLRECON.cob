@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLRECON.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE CONTABILIDADE
+      * Date:
+      * Purpose: CONCILIACAO DE RAZAO - LE OS LANCAMENTOS PAREADOS DE
+      *          DEBITO E CREDITO DE CADA CONTA E APLICA A MESMA LOGICA
+      *          DE SUBTRACAO DE numerosNegativos.cob (SUBTRACT ...
+      *          GIVING WRK-RESUL), MAS CONTA A CONTA, GRAVANDO NO
+      *          RELATORIO SOMENTE AS CONTAS CUJA DIFERENCA NAO FECHA
+      *          EM ZERO.
+      * Mod Log:
+      *   - O LACO PRINCIPAL PAROU DE ENCERRAR ASSIM QUE O PRIMEIRO DOS
+      *     DOIS ARQUIVOS CHEGA AO FIM (UNTIL ... OR ...), O QUE DEIXAVA
+      *     AS CONTAS RESTANTES DO ARQUIVO MAIS LONGO SEM CONFERIR E SEM
+      *     APARECER NO RELATORIO. AGORA O LACO SO PARA QUANDO OS DOIS
+      *     ARQUIVOS TERMINAM (UNTIL ... AND ...), E AS CONTAS QUE
+      *     SOBRAM NO LADO MAIS LONGO SAO GRAVADAS COMO SEM CREDITO OU
+      *     SEM DEBITO CORRESPONDENTE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEBIT-FILE ASSIGN TO "GLDEBIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CREDIT-FILE ASSIGN TO "GLCREDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VARIANCE-REPORT ASSIGN TO "GLVARRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEBIT-FILE.
+       01  DEBIT-REC.
+           02 DEB-CONTA               PIC X(06).
+           02 DEB-VALOR               PIC 9(08)V99.
+       FD  CREDIT-FILE.
+       01  CREDIT-REC.
+           02 CRED-CONTA              PIC X(06).
+           02 CRED-VALOR              PIC 9(08)V99.
+       FD  VARIANCE-REPORT.
+       01  VARIANCE-REC               PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WRK-FIM-DEB              PIC X(01) VALUE 'N'.
+           88 WRK-FIM-DEB-SW                VALUE 'S'.
+       77 WRK-FIM-CRED             PIC X(01) VALUE 'N'.
+           88 WRK-FIM-CRED-SW               VALUE 'S'.
+       77 WRK-RESUL                PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-RESUL-ED             PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-QTDE-CONTAS          PIC 9(05) COMP VALUE ZEROS.
+       77 WRK-QTDE-DIVERGENTES     PIC 9(05) COMP VALUE ZEROS.
+       01 WRK-LINHA-DIVERGENCIA.
+           02 FILLER                PIC X(06) VALUE "CONTA ".
+           02 WRK-D-CONTA           PIC X(06).
+           02 FILLER                PIC X(13) VALUE " DIVERGENTE: ".
+           02 WRK-D-VALOR           PIC -ZZZ.ZZZ.ZZ9,99.
+       01 WRK-LINHA-SEM-CREDITO.
+           02 FILLER                PIC X(06) VALUE "CONTA ".
+           02 WRK-SC-CONTA          PIC X(06).
+           02 FILLER                PIC X(15) VALUE " SEM CREDITO - ".
+           02 WRK-SC-VALOR          PIC -ZZZ.ZZZ.ZZ9,99.
+       01 WRK-LINHA-SEM-DEBITO.
+           02 FILLER                PIC X(06) VALUE "CONTA ".
+           02 WRK-SD-CONTA          PIC X(06).
+           02 FILLER                PIC X(15) VALUE " SEM DEBITO  - ".
+           02 WRK-SD-VALOR          PIC -ZZZ.ZZZ.ZZ9,99.
+       01 WRK-LINHA-FORA-SEQ.
+           02 FILLER                PIC X(06) VALUE "CONTA ".
+           02 WRK-FS-CONTA-DEB      PIC X(06).
+           02 FILLER                PIC X(23) VALUE
+               " NAO CASA COM CREDITO ".
+           02 WRK-FS-CONTA-CRED     PIC X(06).
+       01 WRK-LINHA-TOTAL.
+           02 FILLER                PIC X(15) VALUE "CONTAS LIDAS: ".
+           02 WRK-TOT-CONTAS-ED     PIC ZZZZ9.
+           02 FILLER                PIC X(16) VALUE " DIVERGENTES: ".
+           02 WRK-TOT-DIVERG-ED     PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA THRU 2000-EXIT
+               UNTIL WRK-FIM-DEB-SW AND WRK-FIM-CRED-SW.
+           PERFORM 3000-FINALIZA THRU 3000-EXIT.
+           STOP RUN.
+      *****************************************************************
+      * ABRE OS TRES ARQUIVOS E LE O PRIMEIRO REGISTRO DE CADA LADO.
+      *****************************************************************
+       1000-INICIO.
+           OPEN INPUT DEBIT-FILE.
+           OPEN INPUT CREDIT-FILE.
+           OPEN OUTPUT VARIANCE-REPORT.
+           READ DEBIT-FILE
+               AT END SET WRK-FIM-DEB-SW TO TRUE
+           END-READ.
+           READ CREDIT-FILE
+               AT END SET WRK-FIM-CRED-SW TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * DESPACHA PARA A COMPARACAO NORMAL DO PAR DEBITO/CREDITO OU,
+      * QUANDO UM DOS DOIS ARQUIVOS JA TERMINOU, PARA A DRENAGEM DAS
+      * CONTAS QUE SOBRAM NO ARQUIVO MAIS LONGO.
+      *****************************************************************
+       2000-PROCESSA.
+           IF WRK-FIM-DEB-SW
+               PERFORM 2030-SOBRA-CREDITO THRU 2030-EXIT
+           ELSE
+               IF WRK-FIM-CRED-SW
+                   PERFORM 2020-SOBRA-DEBITO THRU 2020-EXIT
+               ELSE
+                   PERFORM 2010-COMPARA-PAR THRU 2010-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *****************************************************************
+      * CONFERE O PAR DEBITO/CREDITO DA MESMA CONTA E GRAVA NO
+      * RELATORIO SOMENTE QUANDO A DIFERENCA NAO FECHA EM ZERO.
+      *****************************************************************
+       2010-COMPARA-PAR.
+           ADD 1 TO WRK-QTDE-CONTAS.
+           IF DEB-CONTA NOT = CRED-CONTA
+               MOVE DEB-CONTA TO WRK-FS-CONTA-DEB
+               MOVE CRED-CONTA TO WRK-FS-CONTA-CRED
+               MOVE SPACES TO VARIANCE-REC
+               WRITE VARIANCE-REC FROM WRK-LINHA-FORA-SEQ
+               ADD 1 TO WRK-QTDE-DIVERGENTES
+           ELSE
+               SUBTRACT CRED-VALOR FROM DEB-VALOR GIVING WRK-RESUL
+               IF WRK-RESUL NOT = ZEROS
+                   MOVE DEB-CONTA TO WRK-D-CONTA
+                   MOVE WRK-RESUL TO WRK-D-VALOR
+                   MOVE SPACES TO VARIANCE-REC
+                   WRITE VARIANCE-REC FROM WRK-LINHA-DIVERGENCIA
+                   ADD 1 TO WRK-QTDE-DIVERGENTES
+               END-IF
+           END-IF.
+           READ DEBIT-FILE
+               AT END SET WRK-FIM-DEB-SW TO TRUE
+           END-READ.
+           READ CREDIT-FILE
+               AT END SET WRK-FIM-CRED-SW TO TRUE
+           END-READ.
+       2010-EXIT.
+           EXIT.
+      *****************************************************************
+      * O CREDIT-FILE JA TERMINOU - AS CONTAS QUE SOBRAM NO DEBIT-FILE
+      * SAO GRAVADAS COMO SEM CREDITO CORRESPONDENTE.
+      *****************************************************************
+       2020-SOBRA-DEBITO.
+           ADD 1 TO WRK-QTDE-CONTAS.
+           MOVE DEB-CONTA TO WRK-SC-CONTA.
+           MOVE DEB-VALOR TO WRK-SC-VALOR.
+           MOVE SPACES TO VARIANCE-REC.
+           WRITE VARIANCE-REC FROM WRK-LINHA-SEM-CREDITO.
+           ADD 1 TO WRK-QTDE-DIVERGENTES.
+           READ DEBIT-FILE
+               AT END SET WRK-FIM-DEB-SW TO TRUE
+           END-READ.
+       2020-EXIT.
+           EXIT.
+      *****************************************************************
+      * O DEBIT-FILE JA TERMINOU - AS CONTAS QUE SOBRAM NO CREDIT-FILE
+      * SAO GRAVADAS COMO SEM DEBITO CORRESPONDENTE.
+      *****************************************************************
+       2030-SOBRA-CREDITO.
+           ADD 1 TO WRK-QTDE-CONTAS.
+           MOVE CRED-CONTA TO WRK-SD-CONTA.
+           MOVE CRED-VALOR TO WRK-SD-VALOR.
+           MOVE SPACES TO VARIANCE-REC.
+           WRITE VARIANCE-REC FROM WRK-LINHA-SEM-DEBITO.
+           ADD 1 TO WRK-QTDE-DIVERGENTES.
+           READ CREDIT-FILE
+               AT END SET WRK-FIM-CRED-SW TO TRUE
+           END-READ.
+       2030-EXIT.
+           EXIT.
+      *****************************************************************
+      * GRAVA A LINHA DE TOTAIS E FECHA OS ARQUIVOS.
+      *****************************************************************
+       3000-FINALIZA.
+           MOVE WRK-QTDE-CONTAS TO WRK-TOT-CONTAS-ED.
+           MOVE WRK-QTDE-DIVERGENTES TO WRK-TOT-DIVERG-ED.
+           MOVE SPACES TO VARIANCE-REC.
+           WRITE VARIANCE-REC FROM WRK-LINHA-TOTAL.
+           CLOSE DEBIT-FILE.
+           CLOSE CREDIT-FILE.
+           CLOSE VARIANCE-REPORT.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM GLRECON.
