@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTROLL.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: LE O ARQUIVO MESTRE EMPLOYEE-MASTER, AGRUPA OS
+      *          FUNCIONARIOS POR DEPARTAMENTO/CENTRO DE CUSTO, SOMA
+      *          O SALARIO DE CADA GRUPO E IMPRIME UM RELATORIO
+      *          RANQUEADO DO MAIOR PARA O MENOR CUSTO DEPARTAMENTAL.
+      * Mod Log:
+      *   - PRIMEIRA VERSAO.
+      *   - WRK-D-TOTAL SO TINHA 8 DIGITOS INTEIROS (WRK-TD-TOTAL TEM
+      *     9) - UM DEPARTAMENTO COM CUSTO A PARTIR DE R$100.000.000,00
+      *     PERDIA O DIGITO MAIS SIGNIFICATIVO NO RELATORIO. PICTURE
+      *     AMPLIADA PARA 9 DIGITOS.
+      *   - WRK-QTDE-DEPTOS (CONTADOR BRUTO DE DEPARTAMENTOS LIDOS DO
+      *     MESTRE) CONTINUAVA SENDO INCREMENTADO ALEM DE
+      *     WRK-MAX-DEPTOS E, MESMO COM 2300-GRAVA-DEPTO-TABELA JA
+      *     PROTEGENDO A GRAVACAO NA TABELA, ERA ELE QUE LIMITAVA OS
+      *     LACOS DE RANKING E
+      *     IMPRESSAO (3000/3100/3200/4000) - UM MESTRE COM MAIS DE 50
+      *     DEPARTAMENTOS DISTINTOS FAZIA ESSES LACOS LEREM/ESCREVEREM
+      *     ALEM DO FIM DA WRK-TABELA-DEPTOS (OCCURS 50). CRIADO
+      *     WRK-QTDE-DEPTOS-TAB, QUE SO CONTA OS ITENS REALMENTE
+      *     GRAVADOS NA TABELA (NUNCA PASSA DE WRK-MAX-DEPTOS), E PASSOU
+      *     A SER O LIMITE DESSES LACOS. QUANDO HA MAIS DEPARTAMENTOS NO
+      *     MESTRE DO QUE A TABELA COMPORTA, A MAINLINE AVISA NO
+      *     CONSOLE QUANTOS FORAM DESCARTADOS EM VEZ DE CORROMPER
+      *     MEMORIA ADJACENTE EM SILENCIO.
+      *   - A ABERTURA DO EMPLOYEE-MASTER PASSOU A SER VERIFICADA ANTES
+      *     DO SORT, CANCELANDO A EXECUCAO COM DIAGNOSTICO CLARO SE O
+      *     MESTRE NAO EXISTIR, EM VEZ DE RODAR O SORT INTEIRO COM O
+      *     ARQUIVO FECHADO E GERAR UM RELATORIO VAZIO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-CPF
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT SORT-WORK ASSIGN TO "SRTWK02".
+           SELECT DEPARTMENT-REPORT ASSIGN TO "DEPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY "EMPMSTR.CPY".
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           02 SRT-DEPTO                PIC X(04).
+           02 SRT-CPF                  PIC X(11).
+           02 SRT-SALARIO              PIC 9(06)V99.
+       FD  DEPARTMENT-REPORT.
+       01  DEPARTMENT-REPORT-REC       PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY "RPTDATE.CPY" REPLACING LEADING ==RPT-== BY ==WRK-==.
+       77 WRK-FS-MASTER            PIC X(02) VALUE SPACES.
+           88 WRK-FS-MASTER-NAO-ENCONTRADO   VALUE "23" "35".
+       77 WRK-FIM-MESTRE           PIC X(01) VALUE 'N'.
+           88 WRK-FIM-MESTRE-SW             VALUE 'S'.
+       77 WRK-FIM-SORT             PIC X(01) VALUE 'N'.
+           88 WRK-FIM-SORT-SW               VALUE 'S'.
+       77 WRK-PRIMEIRO-REG         PIC X(01) VALUE 'S'.
+           88 WRK-PRIMEIRO                  VALUE 'S'.
+       77 WRK-DEPTO-ANTERIOR       PIC X(04) VALUE SPACES.
+       77 WRK-SUBTOTAL-DEPTO       PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-QTDE-DEPTO-ATUAL     PIC 9(05) VALUE ZEROS.
+       77 WRK-MAX-DEPTOS           PIC 9(03) COMP VALUE 50.
+       77 WRK-QTDE-DEPTOS          PIC 9(03) COMP VALUE ZEROS.
+       77 WRK-QTDE-DEPTOS-TAB      PIC 9(03) COMP VALUE ZEROS.
+       77 WRK-IDX                  PIC 9(03) COMP VALUE ZEROS.
+       77 WRK-IDX2                 PIC 9(03) COMP VALUE ZEROS.
+       77 WRK-IDX2-INICIAL         PIC 9(03) COMP VALUE ZEROS.
+       77 WRK-IDX-MAIOR            PIC 9(03) COMP VALUE ZEROS.
+       77 WRK-TOTAL-GERAL          PIC 9(10)V99 VALUE ZEROS.
+       01 WRK-TABELA-DEPTOS.
+           02 WRK-DEPTO-ITEM OCCURS 50 TIMES.
+               03 WRK-TD-DEPTO          PIC X(04).
+               03 WRK-TD-TOTAL          PIC 9(09)V99.
+               03 WRK-TD-QTDE           PIC 9(05).
+       01 WRK-DEPTO-TEMP.
+           02 WRK-TEMP-DEPTO            PIC X(04).
+           02 WRK-TEMP-TOTAL            PIC 9(09)V99.
+           02 WRK-TEMP-QTDE             PIC 9(05).
+       01 WRK-LINHA-CABECALHO.
+           02 FILLER                PIC X(36) VALUE
+               "CUSTO DEPARTAMENTAL - EMITIDO EM ".
+           02 WRK-CB-DIA            PIC 9(02).
+           02 FILLER                PIC X(01) VALUE "/".
+           02 WRK-CB-MES            PIC 9(02).
+           02 FILLER                PIC X(01) VALUE "/".
+           02 WRK-CB-ANO            PIC 9(04).
+       01 WRK-LINHA-TITULO.
+           02 FILLER                PIC X(06) VALUE "RANK".
+           02 FILLER                PIC X(04) VALUE SPACES.
+           02 FILLER                PIC X(06) VALUE "DEPTO".
+           02 FILLER                PIC X(06) VALUE SPACES.
+           02 FILLER                PIC X(16) VALUE "QTDE FUNCS".
+           02 FILLER                PIC X(04) VALUE SPACES.
+           02 FILLER                PIC X(14) VALUE "CUSTO TOTAL".
+       01 WRK-LINHA-DETALHE.
+           02 WRK-D-RANK            PIC ZZ9.
+           02 FILLER                PIC X(07) VALUE SPACES.
+           02 WRK-D-DEPTO           PIC X(04).
+           02 FILLER                PIC X(08) VALUE SPACES.
+           02 WRK-D-QTDE            PIC ZZ.ZZ9.
+           02 FILLER                PIC X(08) VALUE SPACES.
+           02 WRK-D-TOTAL           PIC $ZZZ.ZZZ.ZZ9,99.
+       01 WRK-LINHA-TOTAL-GERAL.
+           02 FILLER                PIC X(17) VALUE "TOTAL GERAL: ".
+           02 WRK-TG-VALOR          PIC $ZZ.ZZZ.ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0050-VERIFICA-MESTRE THRU 0050-EXIT.
+           IF WRK-FS-MASTER-NAO-ENCONTRADO
+               DISPLAY 'EMPLOYEE-MASTER NAO ENCONTRADO - EXECUCAO '
+                       'CANCELADA'
+               GO TO 0000-FIM
+           END-IF.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-DEPTO
+               INPUT PROCEDURE IS 1000-CARREGA-ORDENACAO
+                   THRU 1000-EXIT
+               OUTPUT PROCEDURE IS 2000-ACUMULA-DEPTOS
+                   THRU 2000-EXIT.
+           PERFORM 3000-ORDENA-RANKING THRU 3000-EXIT.
+           IF WRK-QTDE-DEPTOS > WRK-MAX-DEPTOS
+               DISPLAY 'AVISO: ' WRK-QTDE-DEPTOS
+                   ' DEPARTAMENTOS ENCONTRADOS - RELATORIO LIMITADO A '
+                   WRK-MAX-DEPTOS ', EXCEDENTES DESCARTADOS'
+           END-IF.
+           PERFORM 4000-IMPRIME-RELATORIO THRU 4000-EXIT.
+       0000-FIM.
+           STOP RUN.
+      *****************************************************************
+      * CONFIRMA QUE O EMPLOYEE-MASTER EXISTE E PODE SER ABERTO ANTES
+      * DE COMECAR O SORT - FECHA O ARQUIVO EM SEGUIDA, JA QUE QUEM O
+      * REABRE DE FATO E O 1000-CARREGA-ORDENACAO (FASE DE ENTRADA DO
+      * SORT).
+      *****************************************************************
+       0050-VERIFICA-MESTRE.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT WRK-FS-MASTER-NAO-ENCONTRADO
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+       0050-EXIT.
+           EXIT.
+      *****************************************************************
+      * FASE DE ENTRADA DO SORT - LE O MESTRE E LIBERA CADA REGISTRO.
+      *****************************************************************
+       1000-CARREGA-ORDENACAO.
+           OPEN INPUT EMPLOYEE-MASTER.
+           PERFORM 1100-LE-MESTRE THRU 1100-EXIT.
+           PERFORM 1200-RELEASE-MESTRE THRU 1200-EXIT
+               UNTIL WRK-FIM-MESTRE-SW.
+           CLOSE EMPLOYEE-MASTER.
+       1000-EXIT.
+           EXIT.
+       1100-LE-MESTRE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END SET WRK-FIM-MESTRE-SW TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       1200-RELEASE-MESTRE.
+           MOVE EMP-DEPTO TO SRT-DEPTO.
+           MOVE EMP-CPF TO SRT-CPF.
+           MOVE EMP-SALARIO TO SRT-SALARIO.
+           RELEASE SORT-RECORD.
+           PERFORM 1100-LE-MESTRE THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+      *****************************************************************
+      * FASE DE SAIDA DO SORT - CONTROLA A QUEBRA DE DEPARTAMENTO E
+      * MONTA A TABELA EM MEMORIA COM UM REGISTRO POR DEPARTAMENTO
+      * (SEM IMPRIMIR NADA AINDA - A IMPRESSAO SO ACONTECE DEPOIS DE
+      * RANQUEAR A TABELA PELO CUSTO TOTAL).
+      *****************************************************************
+       2000-ACUMULA-DEPTOS.
+           PERFORM 2100-RETURN-SORT THRU 2100-EXIT.
+           PERFORM 2200-PROCESSA-RETORNO THRU 2200-EXIT
+               UNTIL WRK-FIM-SORT-SW.
+           IF NOT WRK-PRIMEIRO
+               PERFORM 2300-GRAVA-DEPTO-TABELA THRU 2300-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+       2100-RETURN-SORT.
+           RETURN SORT-WORK
+               AT END SET WRK-FIM-SORT-SW TO TRUE
+           END-RETURN.
+       2100-EXIT.
+           EXIT.
+       2200-PROCESSA-RETORNO.
+           IF WRK-PRIMEIRO
+               MOVE SRT-DEPTO TO WRK-DEPTO-ANTERIOR
+               MOVE 'N' TO WRK-PRIMEIRO-REG
+           END-IF.
+           IF SRT-DEPTO NOT = WRK-DEPTO-ANTERIOR
+               PERFORM 2300-GRAVA-DEPTO-TABELA THRU 2300-EXIT
+               MOVE SRT-DEPTO TO WRK-DEPTO-ANTERIOR
+           END-IF.
+           ADD SRT-SALARIO TO WRK-SUBTOTAL-DEPTO.
+           ADD SRT-SALARIO TO WRK-TOTAL-GERAL.
+           ADD 1 TO WRK-QTDE-DEPTO-ATUAL.
+           PERFORM 2100-RETURN-SORT THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+      *****************************************************************
+      * FECHA O GRUPO DE DEPARTAMENTO CORRENTE, GRAVANDO-O COMO UM
+      * NOVO ITEM DA TABELA, E ZERA OS ACUMULADORES PARA O PROXIMO
+      * GRUPO.
+      *****************************************************************
+       2300-GRAVA-DEPTO-TABELA.
+           ADD 1 TO WRK-QTDE-DEPTOS.
+           IF WRK-QTDE-DEPTOS <= WRK-MAX-DEPTOS
+               ADD 1 TO WRK-QTDE-DEPTOS-TAB
+               MOVE WRK-DEPTO-ANTERIOR
+                   TO WRK-TD-DEPTO (WRK-QTDE-DEPTOS-TAB)
+               MOVE WRK-SUBTOTAL-DEPTO
+                   TO WRK-TD-TOTAL (WRK-QTDE-DEPTOS-TAB)
+               MOVE WRK-QTDE-DEPTO-ATUAL
+                   TO WRK-TD-QTDE (WRK-QTDE-DEPTOS-TAB)
+           END-IF.
+           MOVE ZEROS TO WRK-SUBTOTAL-DEPTO.
+           MOVE ZEROS TO WRK-QTDE-DEPTO-ATUAL.
+       2300-EXIT.
+           EXIT.
+      *****************************************************************
+      * ORDENA A TABELA DE DEPARTAMENTOS EM ORDEM DECRESCENTE DE
+      * CUSTO TOTAL (SELECTION SORT - A TABELA E PEQUENA, UM ITEM POR
+      * DEPARTAMENTO, ENTAO O CUSTO DE UM SORT EM MEMORIA E IRRELEVANTE.
+      *****************************************************************
+       3000-ORDENA-RANKING.
+           PERFORM 3100-SELECIONA-MAIOR THRU 3100-EXIT
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX >= WRK-QTDE-DEPTOS-TAB.
+       3000-EXIT.
+           EXIT.
+       3100-SELECIONA-MAIOR.
+           MOVE WRK-IDX TO WRK-IDX-MAIOR.
+           MOVE WRK-IDX TO WRK-IDX2-INICIAL.
+           ADD 1 TO WRK-IDX2-INICIAL.
+           PERFORM 3200-COMPARA-MAIOR THRU 3200-EXIT
+               VARYING WRK-IDX2 FROM WRK-IDX2-INICIAL BY 1
+               UNTIL WRK-IDX2 > WRK-QTDE-DEPTOS-TAB.
+           IF WRK-IDX-MAIOR NOT = WRK-IDX
+               PERFORM 3300-TROCA-ITENS THRU 3300-EXIT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+       3200-COMPARA-MAIOR.
+           IF WRK-TD-TOTAL (WRK-IDX2) > WRK-TD-TOTAL (WRK-IDX-MAIOR)
+               MOVE WRK-IDX2 TO WRK-IDX-MAIOR
+           END-IF.
+       3200-EXIT.
+           EXIT.
+       3300-TROCA-ITENS.
+           MOVE WRK-DEPTO-ITEM (WRK-IDX) TO WRK-DEPTO-TEMP.
+           MOVE WRK-DEPTO-ITEM (WRK-IDX-MAIOR) TO
+               WRK-DEPTO-ITEM (WRK-IDX).
+           MOVE WRK-DEPTO-TEMP TO WRK-DEPTO-ITEM (WRK-IDX-MAIOR).
+       3300-EXIT.
+           EXIT.
+      *****************************************************************
+      * IMPRIME O RELATORIO JA RANQUEADO, DO MAIOR PARA O MENOR CUSTO
+      * DEPARTAMENTAL, SEGUIDO DO TOTAL GERAL DA FOLHA.
+      *****************************************************************
+       4000-IMPRIME-RELATORIO.
+           OPEN OUTPUT DEPARTMENT-REPORT.
+           MOVE WRK-DIA TO WRK-CB-DIA.
+           MOVE WRK-MES TO WRK-CB-MES.
+           MOVE WRK-ANO TO WRK-CB-ANO.
+           WRITE DEPARTMENT-REPORT-REC FROM WRK-LINHA-CABECALHO.
+           WRITE DEPARTMENT-REPORT-REC FROM WRK-LINHA-TITULO.
+           PERFORM 4100-IMPRIME-LINHA THRU 4100-EXIT
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-QTDE-DEPTOS-TAB.
+           MOVE WRK-TOTAL-GERAL TO WRK-TG-VALOR.
+           WRITE DEPARTMENT-REPORT-REC FROM WRK-LINHA-TOTAL-GERAL.
+           CLOSE DEPARTMENT-REPORT.
+       4000-EXIT.
+           EXIT.
+       4100-IMPRIME-LINHA.
+           MOVE WRK-IDX TO WRK-D-RANK.
+           MOVE WRK-TD-DEPTO (WRK-IDX) TO WRK-D-DEPTO.
+           MOVE WRK-TD-QTDE (WRK-IDX) TO WRK-D-QTDE.
+           MOVE WRK-TD-TOTAL (WRK-IDX) TO WRK-D-TOTAL.
+           WRITE DEPARTMENT-REPORT-REC FROM WRK-LINHA-DETALHE.
+       4100-EXIT.
+           EXIT.
+       END PROGRAM DEPTROLL.
