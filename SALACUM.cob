@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALACUM.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: LE O EMPLOYEE-MASTER NA ORDEM DA CHAVE E ACUMULA O
+      *          SALARIO CORRENTE DE CADA FUNCIONARIO NO MES/ANO
+      *          INFORMADO DENTRO DO ARQUIVO INDEXADO SALHIST (CHAVE =
+      *          CPF + ANO, DOZE COLUNAS MENSAIS). RODAR UMA VEZ POR
+      *          FECHAMENTO MENSAL, DEPOIS DO PAYREG, PARA QUE O
+      *          HISTORICO ANUAL FIQUE PRONTO PARA O RELATORIO DE
+      *          FECHAMENTO DE ANO (SALANUAL).
+      * Mod Log:
+      *   - REMOVIDA A CONDICAO 88 WRK-FS-MASTER-NAO-ENCONTRADO, NUNCA
+      *     REFERENCIADA NA PROCEDURE DIVISION.
+      *   - RECOLOCADA A CONDICAO 88 WRK-FS-MASTER-NAO-ENCONTRADO, AGORA
+      *     VERIFICADA LOGO APOS A ABERTURA DO EMPLOYEE-MASTER, PARA
+      *     CANCELAR A EXECUCAO COM DIAGNOSTICO CLARO SE O MESTRE NAO
+      *     EXISTIR, EM VEZ DE CONTINUAR COM O ARQUIVO FECHADO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-CPF
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT HISTORY-FILE ASSIGN TO "SALHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS HIST-CHAVE
+               FILE STATUS IS WRK-FS-HIST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY "EMPMSTR.CPY".
+       FD  HISTORY-FILE.
+       COPY "SALHIST.CPY".
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER           PIC X(02) VALUE SPACES.
+           88 WRK-FS-MASTER-NAO-ENCONTRADO   VALUE "23" "35".
+       77 WRK-FS-HIST             PIC X(02) VALUE SPACES.
+           88 WRK-FS-HIST-NAO-ENCONTRADO     VALUE "23" "35".
+       77 WRK-FIM-MESTRE          PIC X(01) VALUE 'N'.
+           88 WRK-FIM-MESTRE-SW            VALUE 'S'.
+       77 WRK-ANO                 PIC 9(04) VALUE ZEROS.
+       77 WRK-MES                 PIC 9(02) VALUE ZEROS.
+       77 WRK-QTDE-ATUALIZADOS    PIC 9(05) COMP VALUE ZEROS.
+       01 WRK-LINHA-TOTAL.
+           02 FILLER               PIC X(26) VALUE
+               "FUNCIONARIOS ATUALIZADOS: ".
+           02 WRK-TOT-ED           PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WRK-ANO FROM CONSOLE.
+           ACCEPT WRK-MES FROM CONSOLE.
+           IF WRK-MES < 1 OR WRK-MES > 12
+               DISPLAY 'MES INVALIDO - EXECUCAO CANCELADA'
+               GO TO 0000-FIM
+           END-IF.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           IF WRK-FS-MASTER-NAO-ENCONTRADO
+               GO TO 0000-FIM
+           END-IF.
+           PERFORM 2000-PROCESSA THRU 2000-EXIT
+               UNTIL WRK-FIM-MESTRE-SW.
+           PERFORM 3000-FINALIZA THRU 3000-EXIT.
+       0000-FIM.
+           STOP RUN.
+      *****************************************************************
+      * ABRE O MESTRE E O HISTORICO (CRIANDO O HISTORICO NA PRIMEIRA
+      * EXECUCAO), LE O PRIMEIRO FUNCIONARIO.
+      *****************************************************************
+       1000-INICIO.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WRK-FS-MASTER-NAO-ENCONTRADO
+               DISPLAY 'EMPLOYEE-MASTER NAO ENCONTRADO - EXECUCAO '
+                       'CANCELADA'
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN I-O HISTORY-FILE.
+           IF WRK-FS-HIST-NAO-ENCONTRADO
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
+           END-IF.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END SET WRK-FIM-MESTRE-SW TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * LOCALIZA (OU CRIA) O REGISTRO DE HISTORICO DO FUNCIONARIO/ANO
+      * E GRAVA O SALARIO CORRENTE NA COLUNA DO MES INFORMADO, SEM
+      * MEXER NOS OUTROS ONZE MESES JA ACUMULADOS.
+      *****************************************************************
+       2000-PROCESSA.
+           MOVE EMP-CPF TO HIST-CPF.
+           MOVE WRK-ANO TO HIST-ANO.
+           READ HISTORY-FILE
+               INVALID KEY
+                   MOVE ZEROS TO HIST-SALARIOS
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+           MOVE EMP-SALARIO TO HIST-SAL(WRK-MES).
+           IF WRK-FS-HIST-NAO-ENCONTRADO
+               WRITE HIST-REC
+           ELSE
+               REWRITE HIST-REC
+           END-IF.
+           ADD 1 TO WRK-QTDE-ATUALIZADOS.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END SET WRK-FIM-MESTRE-SW TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *****************************************************************
+      * MOSTRA QUANTOS FUNCIONARIOS FORAM ATUALIZADOS E FECHA OS
+      * ARQUIVOS.
+      *****************************************************************
+       3000-FINALIZA.
+           MOVE WRK-QTDE-ATUALIZADOS TO WRK-TOT-ED.
+           DISPLAY WRK-LINHA-TOTAL.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE HISTORY-FILE.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM SALACUM.
