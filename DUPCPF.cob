@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPCPF.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: LE O LOTE DE ENTRADA DO CPFBATCH (CPFIN, UM CPF POR
+      *          REGISTRO, AINDA SEM PASSAR PELA CHAVE UNICA DO
+      *          EMPLOYEE-MASTER), ORDENA POR CPF E REPORTA QUALQUER
+      *          CPF QUE APARECA EM MAIS DE UM REGISTRO, COMPARANDO
+      *          CADA REGISTRO ORDENADO COM O ANTERIOR - COMO A SAIDA
+      *          DO SORT JA VEM EM ORDEM DE CPF, QUALQUER DUPLICIDADE
+      *          APARECE EM REGISTROS ADJACENTES.
+      * Mod Log:
+      *   - PASSOU A LER O LOTE CPFIN (O MESMO ARQUIVO DE ENTRADA DO
+      *     CPFBATCH) EM VEZ DO EMPLOYEE-MASTER. O MESTRE E UM
+      *     ARQUIVO INDEXADO CUJA RECORD KEY E O PROPRIO EMP-CPF, OU
+      *     SEJA, DOIS REGISTROS COM O MESMO CPF NUNCA CHEGAM A
+      *     COEXISTIR NELE - A DUPLICIDADE SO PODE SER DETECTADA
+      *     ANTES DA CARGA, NO LOTE QUE ALIMENTA O CPFBATCH.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-INPUT ASSIGN TO "CPFIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "SRTWK01".
+           SELECT DUPLICATE-REPORT ASSIGN TO "DUPCPFRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-INPUT.
+       01  CPF-INPUT-REC.
+           02 CPF-IN-NUMERO           PIC X(11).
+           02 FILLER                  PIC X(69).
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           02 SRT-CPF                  PIC X(11).
+       FD  DUPLICATE-REPORT.
+       01  DUPLICATE-REPORT-REC        PIC X(60).
+       WORKING-STORAGE SECTION.
+       77 WRK-FIM-LOTE             PIC X(01) VALUE 'N'.
+           88 WRK-FIM-LOTE-SW               VALUE 'S'.
+       77 WRK-FIM-SORT             PIC X(01) VALUE 'N'.
+           88 WRK-FIM-SORT-SW               VALUE 'S'.
+       77 WRK-PRIMEIRO-REG         PIC X(01) VALUE 'S'.
+           88 WRK-PRIMEIRO                  VALUE 'S'.
+       77 WRK-CPF-ANTERIOR         PIC X(11) VALUE SPACES.
+       77 WRK-CPF-ED               PIC 999.999.999/99 VALUE ZEROS.
+       77 WRK-QTDE-LIDOS           PIC 9(05) COMP VALUE ZEROS.
+       77 WRK-QTDE-DUPLICADOS      PIC 9(05) COMP VALUE ZEROS.
+       01 WRK-LINHA-DUPLICADO.
+           02 FILLER                PIC X(22) VALUE
+               "CPF DUPLICADO: ".
+           02 WRK-LD-CPF-ED         PIC 999.999.999/99.
+       01 WRK-LINHA-TOTAL.
+           02 FILLER                PIC X(15) VALUE "CPFs LIDOS: ".
+           02 WRK-TOT-LIDOS-ED      PIC ZZZZ9.
+           02 FILLER                PIC X(20) VALUE " DUPLICADOS: ".
+           02 WRK-TOT-DUPLIC-ED     PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-CPF
+               INPUT PROCEDURE IS 1000-CARREGA-ORDENACAO
+                   THRU 1000-EXIT
+               OUTPUT PROCEDURE IS 2000-PROCESSA-SAIDA
+                   THRU 2000-EXIT.
+           STOP RUN.
+      *****************************************************************
+      * FASE DE ENTRADA DO SORT - LE O LOTE CPFIN E LIBERA CADA CPF.
+      *****************************************************************
+       1000-CARREGA-ORDENACAO.
+           OPEN INPUT CPF-INPUT.
+           READ CPF-INPUT
+               AT END SET WRK-FIM-LOTE-SW TO TRUE
+           END-READ.
+           PERFORM 1200-RELEASE-LOTE THRU 1200-EXIT
+               UNTIL WRK-FIM-LOTE-SW.
+           CLOSE CPF-INPUT.
+       1000-EXIT.
+           EXIT.
+       1200-RELEASE-LOTE.
+           MOVE CPF-IN-NUMERO TO SRT-CPF.
+           RELEASE SORT-RECORD.
+           READ CPF-INPUT
+               AT END SET WRK-FIM-LOTE-SW TO TRUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+      *****************************************************************
+      * FASE DE SAIDA DO SORT - COMPARA O CPF CORRENTE COM O DO
+      * REGISTRO ANTERIOR E GRAVA UMA LINHA DE DUPLICIDADE QUANDO
+      * COINCIDEM.
+      *****************************************************************
+       2000-PROCESSA-SAIDA.
+           OPEN OUTPUT DUPLICATE-REPORT.
+           PERFORM 2100-RETURN-SORT THRU 2100-EXIT.
+           PERFORM 2200-COMPARA-RETORNO THRU 2200-EXIT
+               UNTIL WRK-FIM-SORT-SW.
+           MOVE WRK-QTDE-LIDOS TO WRK-TOT-LIDOS-ED.
+           MOVE WRK-QTDE-DUPLICADOS TO WRK-TOT-DUPLIC-ED.
+           MOVE SPACES TO DUPLICATE-REPORT-REC.
+           WRITE DUPLICATE-REPORT-REC FROM WRK-LINHA-TOTAL.
+           CLOSE DUPLICATE-REPORT.
+       2000-EXIT.
+           EXIT.
+       2100-RETURN-SORT.
+           RETURN SORT-WORK
+               AT END SET WRK-FIM-SORT-SW TO TRUE
+           END-RETURN.
+       2100-EXIT.
+           EXIT.
+       2200-COMPARA-RETORNO.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           IF NOT WRK-PRIMEIRO AND SRT-CPF = WRK-CPF-ANTERIOR
+               MOVE SRT-CPF TO WRK-CPF-ED
+               MOVE WRK-CPF-ED TO WRK-LD-CPF-ED
+               MOVE SPACES TO DUPLICATE-REPORT-REC
+               WRITE DUPLICATE-REPORT-REC FROM WRK-LINHA-DUPLICADO
+               ADD 1 TO WRK-QTDE-DUPLICADOS
+           END-IF.
+           MOVE SRT-CPF TO WRK-CPF-ANTERIOR.
+           MOVE 'N' TO WRK-PRIMEIRO-REG.
+           PERFORM 2100-RETURN-SORT THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+       END PROGRAM DUPCPF.
