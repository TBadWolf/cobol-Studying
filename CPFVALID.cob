@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFVALID.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: CALCULA E CONFERE OS DOIS DIGITOS VERIFICADORES DO CPF
+      *          SEGUNDO O ALGORITMO DA RECEITA FEDERAL (MODULO 11).
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-SUB            PIC 9(02) COMP VALUE ZEROS.
+       77 WRK-SOMA           PIC 9(05) COMP VALUE ZEROS.
+       77 WRK-QUOCIENTE      PIC 9(05) COMP VALUE ZEROS.
+       77 WRK-RESTO          PIC 9(02) COMP VALUE ZEROS.
+       77 WRK-DV1-CALC       PIC 9(01) VALUE ZERO.
+       77 WRK-DV2-CALC       PIC 9(01) VALUE ZERO.
+       77 WRK-SW-REPETIDO    PIC X(01) VALUE 'N'.
+           88 WRK-TODOS-IGUAIS       VALUE 'S'.
+       01 WRK-CPF-NUM.
+           02 WRK-CPF-DIGITO  PIC 9(01) OCCURS 11 TIMES.
+       LINKAGE SECTION.
+       01 WRK-CPF-LK          PIC X(11).
+       01 WRK-CPF-VALIDO-LK   PIC X(01).
+           88 WRK-CPF-OK             VALUE 'S'.
+           88 WRK-CPF-INVALIDO       VALUE 'N'.
+       PROCEDURE DIVISION USING WRK-CPF-LK WRK-CPF-VALIDO-LK.
+       0000-MAINLINE.
+           SET WRK-CPF-INVALIDO TO TRUE.
+           IF WRK-CPF-LK IS NOT NUMERIC
+               GO TO 0000-EXIT
+           END-IF.
+           MOVE WRK-CPF-LK TO WRK-CPF-NUM.
+      *****************************************************************
+      * CPFS COM OS 11 DIGITOS IGUAIS SAO FORMALMENTE "VALIDOS" PELO
+      * CALCULO DO MODULO 11 MAS NAO EXISTEM NA PRATICA - REJEITAR.
+      *****************************************************************
+           PERFORM 1000-VERIFICA-REPETIDO THRU 1000-EXIT.
+           IF WRK-TODOS-IGUAIS
+               GO TO 0000-EXIT
+           END-IF.
+      *****************************************************************
+      * PRIMEIRO DIGITO VERIFICADOR - PESOS DE 10 A 2 SOBRE OS 9
+      * PRIMEIROS DIGITOS.
+      *****************************************************************
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 1 TO WRK-SUB.
+           PERFORM 2000-SOMA-PESO THRU 2000-EXIT
+               VARYING WRK-SUB FROM 1 BY 1
+               UNTIL WRK-SUB > 9.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE ZERO TO WRK-DV1-CALC
+           ELSE
+               COMPUTE WRK-DV1-CALC = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DV1-CALC NOT = WRK-CPF-DIGITO (10)
+               GO TO 0000-EXIT
+           END-IF.
+      *****************************************************************
+      * SEGUNDO DIGITO VERIFICADOR - PESOS DE 11 A 2 SOBRE OS 10
+      * PRIMEIROS DIGITOS (INCLUINDO O PRIMEIRO DV JA CALCULADO).
+      *****************************************************************
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM 3000-SOMA-PESO-DV2 THRU 3000-EXIT
+               VARYING WRK-SUB FROM 1 BY 1
+               UNTIL WRK-SUB > 10.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE ZERO TO WRK-DV2-CALC
+           ELSE
+               COMPUTE WRK-DV2-CALC = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DV2-CALC = WRK-CPF-DIGITO (11)
+               SET WRK-CPF-OK TO TRUE
+           END-IF.
+       0000-EXIT.
+           EXIT.
+      *****************************************************************
+      * TESTA SE TODOS OS 11 DIGITOS SAO IGUAIS (000.000.000-00, ETC).
+      *****************************************************************
+       1000-VERIFICA-REPETIDO.
+           SET WRK-TODOS-IGUAIS TO TRUE.
+           PERFORM 1100-COMPARA-PRIMEIRO THRU 1100-EXIT
+               VARYING WRK-SUB FROM 2 BY 1
+               UNTIL WRK-SUB > 11.
+       1000-EXIT.
+           EXIT.
+       1100-COMPARA-PRIMEIRO.
+           IF WRK-CPF-DIGITO (WRK-SUB) NOT = WRK-CPF-DIGITO (1)
+               MOVE 'N' TO WRK-SW-REPETIDO
+           END-IF.
+       1100-EXIT.
+           EXIT.
+       2000-SOMA-PESO.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIGITO (WRK-SUB) * (11 - WRK-SUB)).
+       2000-EXIT.
+           EXIT.
+       3000-SOMA-PESO-DV2.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIGITO (WRK-SUB) * (12 - WRK-SUB)).
+       3000-EXIT.
+           EXIT.
+       END PROGRAM CPFVALID.
