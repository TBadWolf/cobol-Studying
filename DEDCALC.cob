@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEDCALC.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: CALCULA OS DESCONTOS DE INSS E IRRF SOBRE O SALARIO
+      *          BRUTO, PELAS FAIXAS PROGRESSIVAS VIGENTES, E DEVOLVE
+      *          O SALARIO LIQUIDO. TABELAS DE FAIXA SAO MANTIDAS COMO
+      *          CONSTANTES 77 PARA FACILITAR A ATUALIZACAO ANUAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * FAIXAS DO INSS (VALORES CUMULATIVOS JA CALCULADOS NO TOPO DE
+      * CADA FAIXA) E ALIQUOTAS MARGINAIS.
+      *****************************************************************
+       77 WRK-INSS-LIM1      PIC 9(06)V99 VALUE 001320,00.
+       77 WRK-INSS-LIM2      PIC 9(06)V99 VALUE 002571,29.
+       77 WRK-INSS-LIM3      PIC 9(06)V99 VALUE 003856,94.
+       77 WRK-INSS-TETO      PIC 9(06)V99 VALUE 007507,49.
+       77 WRK-INSS-ACUM1     PIC 9(06)V99 VALUE 000099,00.
+       77 WRK-INSS-ACUM2     PIC 9(06)V99 VALUE 000211,62.
+       77 WRK-INSS-ACUM3     PIC 9(06)V99 VALUE 000365,90.
+       77 WRK-INSS-ACUM4     PIC 9(06)V99 VALUE 000876,98.
+       77 WRK-INSS-ALIQ1     PIC V999    VALUE 0,075.
+       77 WRK-INSS-ALIQ2     PIC V999    VALUE 0,090.
+       77 WRK-INSS-ALIQ3     PIC V999    VALUE 0,120.
+       77 WRK-INSS-ALIQ4     PIC V999    VALUE 0,140.
+      *****************************************************************
+      * FAIXAS DO IRRF (BASE = SALARIO - INSS) - ALIQUOTA E PARCELA A
+      * DEDUZIR, CONFORME TABELA PROGRESSIVA MENSAL.
+      *****************************************************************
+       77 WRK-IRRF-LIM1      PIC 9(06)V99 VALUE 002112,00.
+       77 WRK-IRRF-LIM2      PIC 9(06)V99 VALUE 002826,65.
+       77 WRK-IRRF-LIM3      PIC 9(06)V99 VALUE 003751,05.
+       77 WRK-IRRF-LIM4      PIC 9(06)V99 VALUE 004664,68.
+       77 WRK-IRRF-ALIQ1     PIC V999    VALUE 0,075.
+       77 WRK-IRRF-ALIQ2     PIC V999    VALUE 0,150.
+       77 WRK-IRRF-ALIQ3     PIC V999    VALUE 0,225.
+       77 WRK-IRRF-ALIQ4     PIC V999    VALUE 0,275.
+       77 WRK-IRRF-DEDUZ1    PIC 9(06)V99 VALUE 000158,40.
+       77 WRK-IRRF-DEDUZ2    PIC 9(06)V99 VALUE 000370,40.
+       77 WRK-IRRF-DEDUZ3    PIC 9(06)V99 VALUE 000651,73.
+       77 WRK-IRRF-DEDUZ4    PIC 9(06)V99 VALUE 000884,96.
+       77 WRK-BASE-IRRF      PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-IRRF-CALC      PIC S9(06)V99 VALUE ZEROS.
+       LINKAGE SECTION.
+       01 WRK-SALARIO-LK     PIC 9(06)V99.
+       01 WRK-INSS-LK        PIC 9(06)V99.
+       01 WRK-IRRF-LK        PIC 9(06)V99.
+       01 WRK-LIQUIDO-LK     PIC 9(06)V99.
+       PROCEDURE DIVISION USING WRK-SALARIO-LK WRK-INSS-LK
+               WRK-IRRF-LK WRK-LIQUIDO-LK.
+       0000-MAINLINE.
+           PERFORM 1000-CALCULA-INSS THRU 1000-EXIT.
+           PERFORM 2000-CALCULA-IRRF THRU 2000-EXIT.
+           COMPUTE WRK-LIQUIDO-LK =
+               WRK-SALARIO-LK - WRK-INSS-LK - WRK-IRRF-LK.
+           GOBACK.
+      *****************************************************************
+      * INSS PROGRESSIVO POR FAIXA SALARIAL.
+      *****************************************************************
+       1000-CALCULA-INSS.
+           IF WRK-SALARIO-LK <= WRK-INSS-LIM1
+               COMPUTE WRK-INSS-LK =
+                   WRK-SALARIO-LK * WRK-INSS-ALIQ1
+           ELSE
+               IF WRK-SALARIO-LK <= WRK-INSS-LIM2
+                   COMPUTE WRK-INSS-LK = WRK-INSS-ACUM1 +
+                       ((WRK-SALARIO-LK - WRK-INSS-LIM1)
+                           * WRK-INSS-ALIQ2)
+               ELSE
+                   IF WRK-SALARIO-LK <= WRK-INSS-LIM3
+                       COMPUTE WRK-INSS-LK = WRK-INSS-ACUM2 +
+                           ((WRK-SALARIO-LK - WRK-INSS-LIM2)
+                               * WRK-INSS-ALIQ3)
+                   ELSE
+                       IF WRK-SALARIO-LK <= WRK-INSS-TETO
+                           COMPUTE WRK-INSS-LK = WRK-INSS-ACUM3 +
+                               ((WRK-SALARIO-LK - WRK-INSS-LIM3)
+                                   * WRK-INSS-ALIQ4)
+                       ELSE
+                           MOVE WRK-INSS-ACUM4 TO WRK-INSS-LK
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * IRRF PROGRESSIVO SOBRE A BASE (SALARIO - INSS).
+      *****************************************************************
+       2000-CALCULA-IRRF.
+           COMPUTE WRK-BASE-IRRF = WRK-SALARIO-LK - WRK-INSS-LK.
+           IF WRK-BASE-IRRF <= WRK-IRRF-LIM1
+               MOVE ZEROS TO WRK-IRRF-LK
+           ELSE
+               IF WRK-BASE-IRRF <= WRK-IRRF-LIM2
+                   COMPUTE WRK-IRRF-CALC =
+                       (WRK-BASE-IRRF * WRK-IRRF-ALIQ1)
+                           - WRK-IRRF-DEDUZ1
+               ELSE
+                   IF WRK-BASE-IRRF <= WRK-IRRF-LIM3
+                       COMPUTE WRK-IRRF-CALC =
+                           (WRK-BASE-IRRF * WRK-IRRF-ALIQ2)
+                               - WRK-IRRF-DEDUZ2
+                   ELSE
+                       IF WRK-BASE-IRRF <= WRK-IRRF-LIM4
+                           COMPUTE WRK-IRRF-CALC =
+                               (WRK-BASE-IRRF * WRK-IRRF-ALIQ3)
+                                   - WRK-IRRF-DEDUZ3
+                       ELSE
+                           COMPUTE WRK-IRRF-CALC =
+                               (WRK-BASE-IRRF * WRK-IRRF-ALIQ4)
+                                   - WRK-IRRF-DEDUZ4
+                       END-IF
+                   END-IF
+               END-IF
+               IF WRK-IRRF-CALC < 0
+                   MOVE ZEROS TO WRK-IRRF-LK
+               ELSE
+                   MOVE WRK-IRRF-CALC TO WRK-IRRF-LK
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+       END PROGRAM DEDCALC.
