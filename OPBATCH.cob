@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPBATCH.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE CONTABILIDADE
+      * Date:
+      * Purpose: MODO BATCH DO operadoresArtitmeticos - LE UM ARQUIVO
+      *          SEQUENCIAL COM UM PAR WRK-NUM1/WRK-NUM2 POR REGISTRO,
+      *          CHAMA O SUBPROGRAMA ARITCALC PARA CADA PAR E GRAVA O
+      *          DETALHE DE SOMA/SUBTRACAO/DIVISAO/MULTIPLICACAO/MEDIA,
+      *          ALEM DE UMA LINHA FINAL DE RESUMO COM A QUANTIDADE DE
+      *          PARES PROCESSADOS E O MENOR E O MAIOR VALOR DE MEDIA
+      *          (O RESULTADO QUE MELHOR RESUME CADA PAR) VISTOS NO
+      *          LOTE.
+      * Mod Log:
+      *   - WRK-D-DIV ERA PIC X(12) E RECEBIA WRK-DIV (PIC 9(04) SEM
+      *     EDICAO) DIRETO, SAINDO COM ZEROS A ESQUERDA NA LINHA DE
+      *     DETALHE, DIFERENTE DOS DEMAIS CAMPOS (ZZZ9, COM SUPRESSAO
+      *     DE ZEROS). CRIADO WRK-DIV-ED PARA EDITAR O QUOCIENTE IGUAL
+      *     AOS OUTROS CAMPOS, DEIXANDO "ZERO" SO PARA O CASO DE
+      *     DIVISAO POR ZERO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OP-INPUT ASSIGN TO "OPPAIRS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OP-REPORT ASSIGN TO "OPREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OP-INPUT.
+       01  OP-INPUT-REC.
+           02 OP-IN-NUM1              PIC 9(03).
+           02 OP-IN-NUM2              PIC 9(03).
+       FD  OP-REPORT.
+       01  OP-REPORT-REC              PIC X(90).
+       WORKING-STORAGE SECTION.
+       77 WRK-FIM-ARQUIVO         PIC X(01) VALUE 'N'.
+           88 WRK-FIM                     VALUE 'S'.
+       77 WRK-NUM1                PIC 9(03) VALUE ZEROS.
+       77 WRK-NUM2                PIC 9(03) VALUE ZEROS.
+       77 WRK-SOMA                PIC 9(04) VALUE ZEROS.
+       77 WRK-SUBTR               PIC 9(04) VALUE ZEROS.
+       77 WRK-DIV                 PIC 9(04) VALUE ZEROS.
+       77 WRK-DIV-ED              PIC ZZZ9 VALUE ZEROS.
+       77 WRK-RESTO               PIC 9(02) VALUE ZEROS.
+       77 WRK-DIV-ZERO            PIC X(01) VALUE 'N'.
+           88 WRK-DIV-ZERO-SIM              VALUE 'S'.
+       77 WRK-MULT                PIC 9(04) VALUE ZEROS.
+       77 WRK-MEDIA                PIC 9(04) VALUE ZEROS.
+       77 WRK-QTDE-PARES          PIC 9(05) COMP VALUE ZEROS.
+       77 WRK-PRIMEIRO-PAR        PIC X(01) VALUE 'S'.
+           88 WRK-PRIMEIRO                  VALUE 'S'.
+       77 WRK-MEDIA-MINIMA        PIC 9(04) VALUE ZEROS.
+       77 WRK-MEDIA-MAXIMA        PIC 9(04) VALUE ZEROS.
+       01 WRK-LINHA-DETALHE.
+           02 FILLER                PIC X(07) VALUE "PAR: ".
+           02 WRK-D-NUM1            PIC ZZ9.
+           02 FILLER                PIC X(01) VALUE SPACE.
+           02 WRK-D-NUM2            PIC ZZ9.
+           02 FILLER                PIC X(08) VALUE " SOMA: ".
+           02 WRK-D-SOMA            PIC ZZZ9.
+           02 FILLER                PIC X(07) VALUE " SUB: ".
+           02 WRK-D-SUBTR           PIC ZZZ9.
+           02 FILLER                PIC X(07) VALUE " DIV: ".
+           02 WRK-D-DIV             PIC X(04).
+           02 FILLER                PIC X(08) VALUE " MULT: ".
+           02 WRK-D-MULT            PIC ZZZ9.
+           02 FILLER                PIC X(09) VALUE " MEDIA: ".
+           02 WRK-D-MEDIA           PIC ZZZ9.
+       01 WRK-LINHA-RESUMO.
+           02 FILLER                PIC X(14) VALUE "PARES LIDOS: ".
+           02 WRK-R-QTDE            PIC ZZZZ9.
+           02 FILLER                PIC X(18) VALUE " MEDIA MINIMA: ".
+           02 WRK-R-MIN             PIC ZZZ9.
+           02 FILLER                PIC X(18) VALUE " MEDIA MAXIMA: ".
+           02 WRK-R-MAX             PIC ZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA THRU 2000-EXIT
+               UNTIL WRK-FIM.
+           PERFORM 3000-FINALIZA THRU 3000-EXIT.
+           STOP RUN.
+       1000-INICIO.
+           OPEN INPUT OP-INPUT.
+           OPEN OUTPUT OP-REPORT.
+           READ OP-INPUT
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+       2000-PROCESSA.
+           ADD 1 TO WRK-QTDE-PARES.
+           MOVE OP-IN-NUM1 TO WRK-NUM1.
+           MOVE OP-IN-NUM2 TO WRK-NUM2.
+           CALL "ARITCALC" USING WRK-NUM1 WRK-NUM2 WRK-SOMA WRK-SUBTR
+               WRK-DIV WRK-RESTO WRK-DIV-ZERO WRK-MULT WRK-MEDIA.
+           IF WRK-PRIMEIRO
+               MOVE WRK-MEDIA TO WRK-MEDIA-MINIMA
+               MOVE WRK-MEDIA TO WRK-MEDIA-MAXIMA
+               MOVE 'N' TO WRK-PRIMEIRO-PAR
+           ELSE
+               IF WRK-MEDIA < WRK-MEDIA-MINIMA
+                   MOVE WRK-MEDIA TO WRK-MEDIA-MINIMA
+               END-IF
+               IF WRK-MEDIA > WRK-MEDIA-MAXIMA
+                   MOVE WRK-MEDIA TO WRK-MEDIA-MAXIMA
+               END-IF
+           END-IF.
+           MOVE SPACES TO OP-REPORT-REC.
+           MOVE OP-IN-NUM1 TO WRK-D-NUM1.
+           MOVE OP-IN-NUM2 TO WRK-D-NUM2.
+           MOVE WRK-SOMA TO WRK-D-SOMA.
+           MOVE WRK-SUBTR TO WRK-D-SUBTR.
+           IF WRK-DIV-ZERO-SIM
+               MOVE "ZERO" TO WRK-D-DIV
+           ELSE
+               MOVE WRK-DIV TO WRK-DIV-ED
+               MOVE WRK-DIV-ED TO WRK-D-DIV
+           END-IF.
+           MOVE WRK-MULT TO WRK-D-MULT.
+           MOVE WRK-MEDIA TO WRK-D-MEDIA.
+           WRITE OP-REPORT-REC FROM WRK-LINHA-DETALHE.
+           READ OP-INPUT
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+       3000-FINALIZA.
+           MOVE WRK-QTDE-PARES TO WRK-R-QTDE.
+           MOVE WRK-MEDIA-MINIMA TO WRK-R-MIN.
+           MOVE WRK-MEDIA-MAXIMA TO WRK-R-MAX.
+           MOVE SPACES TO OP-REPORT-REC.
+           WRITE OP-REPORT-REC FROM WRK-LINHA-RESUMO.
+           CLOSE OP-INPUT.
+           CLOSE OP-REPORT.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM OPBATCH.
