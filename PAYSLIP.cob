@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYSLIP.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: LE O EMPLOYEE-MASTER EM ORDEM DE CHAVE E IMPRIME UM
+      *          HOLERITE POR FUNCIONARIO, JUNTANDO NUM SO LAYOUT O
+      *          CPF FORMATADO (CPFFORMATADO.COB), O NOME E A DATA DE
+      *          PAGAMENTO (AULAESCREVAELEIAEMOSTRARDATA.COB) E O
+      *          SALARIO BRUTO/DESCONTOS/LIQUIDO (SALARIOFORMATADO.COB
+      *          E DEDCALC), EM VEZ DE RODAR OS TRES PROGRAMAS NA MAO.
+      * Mod Log:
+      *   - O BRUTO DO HOLERITE PASSOU A SER FORMATADO PELO MOEDAFMT,
+      *     A EXEMPLO DE SALARIOFORMATADO.COB, EM VEZ DE UMA PICTURE
+      *     $ZZZ.ZZ9,99 FIXA EM REAIS - SEM ISSO, O BRUTO DE UM
+      *     FUNCIONARIO EM USD/EUR SAIA IMPRESSO COM O SIMBOLO/
+      *     SEPARADOR DO REAL.
+      *   - VERIFICADO O FILE STATUS DA ABERTURA DO EMPLOYEE-MASTER,
+      *     CANCELANDO A EXECUCAO COM DIAGNOSTICO CLARO SE O MESTRE
+      *     NAO EXISTIR, EM VEZ DE SEGUIR COM O ARQUIVO FECHADO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-CPF
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT PAYSLIP-REPORT ASSIGN TO "PAYSLIPR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY "EMPMSTR.CPY".
+       FD  PAYSLIP-REPORT.
+       01  PAYSLIP-REPORT-REC          PIC X(90).
+       WORKING-STORAGE SECTION.
+       COPY "RPTDATE.CPY" REPLACING LEADING ==RPT-== BY ==WRK-==.
+       77 WRK-FS-MASTER            PIC X(02) VALUE SPACES.
+           88 WRK-FS-MASTER-NAO-ENCONTRADO   VALUE "23" "35".
+       77 WRK-FIM-MESTRE           PIC X(01) VALUE 'N'.
+           88 WRK-FIM-MESTRE-SW             VALUE 'S'.
+       77 WRK-CPF-ED               PIC 999.999.999/99 VALUE ZEROS.
+       77 WRK-SALARIO-MULTI-ED     PIC X(16) VALUE SPACES.
+       77 WRK-INSS                 PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-INSS-ED              PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-IRRF                 PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-IRRF-ED              PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LIQUIDO              PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-LIQUIDO-ED           PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       01 WRK-LINHA-CABECALHO.
+           02 FILLER                PIC X(23) VALUE
+               "HOLERITE - EMITIDO EM ".
+           02 WRK-CB-DIA            PIC 9(02).
+           02 FILLER                PIC X(01) VALUE "/".
+           02 WRK-CB-MES            PIC 9(02).
+           02 FILLER                PIC X(01) VALUE "/".
+           02 WRK-CB-ANO            PIC 9(04).
+       01 WRK-LINHA-FUNCIONARIO.
+           02 FILLER                PIC X(05) VALUE "CPF: ".
+           02 WRK-F-CPF             PIC 999.999.999/99.
+           02 FILLER                PIC X(04) VALUE SPACES.
+           02 FILLER                PIC X(06) VALUE "NOME: ".
+           02 WRK-F-NOME            PIC X(20).
+       01 WRK-LINHA-VALORES.
+           02 FILLER                PIC X(07) VALUE "BRUTO: ".
+           02 WRK-V-SALARIO         PIC X(16).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 FILLER                PIC X(06) VALUE "INSS: ".
+           02 WRK-V-INSS            PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 FILLER                PIC X(06) VALUE "IRRF: ".
+           02 WRK-V-IRRF            PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 FILLER                PIC X(09) VALUE "LIQUIDO: ".
+           02 WRK-V-LIQUIDO         PIC $ZZZ.ZZ9,99.
+       01 WRK-LINHA-SEPARADOR.
+           02 FILLER                PIC X(50) VALUE ALL "-".
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           IF WRK-FS-MASTER-NAO-ENCONTRADO
+               GO TO 0000-FIM
+           END-IF.
+           PERFORM 2000-PROCESSA THRU 2000-EXIT
+               UNTIL WRK-FIM-MESTRE-SW.
+           PERFORM 3000-FINALIZA THRU 3000-EXIT.
+       0000-FIM.
+           STOP RUN.
+      *****************************************************************
+      * ABRE OS ARQUIVOS, MONTA O CABECALHO DA DATA DE PAGAMENTO (UMA
+      * SO VEZ, JA QUE VALE PARA TODOS OS HOLERITES DESTE RUN) E LE O
+      * PRIMEIRO FUNCIONARIO.
+      *****************************************************************
+       1000-INICIO.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WRK-FS-MASTER-NAO-ENCONTRADO
+               DISPLAY 'EMPLOYEE-MASTER NAO ENCONTRADO - EXECUCAO '
+                       'CANCELADA'
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT PAYSLIP-REPORT.
+           MOVE WRK-DIA TO WRK-CB-DIA.
+           MOVE WRK-MES TO WRK-CB-MES.
+           MOVE WRK-ANO TO WRK-CB-ANO.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END SET WRK-FIM-MESTRE-SW TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * IMPRIME O HOLERITE DO FUNCIONARIO CORRENTE E AVANCA PARA O
+      * PROXIMO.
+      *****************************************************************
+       2000-PROCESSA.
+           PERFORM 2100-IMPRIME-HOLERITE THRU 2100-EXIT.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END SET WRK-FIM-MESTRE-SW TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *****************************************************************
+      * MONTA E GRAVA O BLOCO DE LINHAS DO HOLERITE: CABECALHO COM A
+      * DATA, CPF/NOME, E BRUTO/INSS/IRRF/LIQUIDO (DEDCALC), SEGUIDO
+      * DE UMA LINHA SEPARADORA PARA O PROXIMO FUNCIONARIO.
+      *****************************************************************
+       2100-IMPRIME-HOLERITE.
+           WRITE PAYSLIP-REPORT-REC FROM WRK-LINHA-CABECALHO.
+           MOVE EMP-CPF TO WRK-CPF-ED.
+           MOVE WRK-CPF-ED TO WRK-F-CPF.
+           MOVE EMP-NOME TO WRK-F-NOME.
+           WRITE PAYSLIP-REPORT-REC FROM WRK-LINHA-FUNCIONARIO.
+           CALL "DEDCALC" USING EMP-SALARIO WRK-INSS WRK-IRRF
+               WRK-LIQUIDO.
+           CALL "MOEDAFMT" USING EMP-SALARIO EMP-MOEDA
+               WRK-SALARIO-MULTI-ED.
+           MOVE WRK-SALARIO-MULTI-ED TO WRK-V-SALARIO.
+           MOVE WRK-INSS TO WRK-INSS-ED.
+           MOVE WRK-INSS-ED TO WRK-V-INSS.
+           MOVE WRK-IRRF TO WRK-IRRF-ED.
+           MOVE WRK-IRRF-ED TO WRK-V-IRRF.
+           MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+           MOVE WRK-LIQUIDO-ED TO WRK-V-LIQUIDO.
+           WRITE PAYSLIP-REPORT-REC FROM WRK-LINHA-VALORES.
+           WRITE PAYSLIP-REPORT-REC FROM WRK-LINHA-SEPARADOR.
+       2100-EXIT.
+           EXIT.
+      *****************************************************************
+      * FECHA OS ARQUIVOS.
+      *****************************************************************
+       3000-FINALIZA.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE PAYSLIP-REPORT.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM PAYSLIP.
