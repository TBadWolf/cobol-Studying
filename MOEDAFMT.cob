@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOEDAFMT.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: FORMATA WRK-SALARIO-LK NO SIMBOLO E NA CONVENCAO DE
+      *          SEPARADOR DA MOEDA PEDIDA EM WRK-MOEDA-LK (BRL, USD OU
+      *          EUR). A CLAUSULA DECIMAL-POINT IS COMMA SO VALE EM
+      *          TEMPO DE COMPILACAO PARA O PROGRAMA INTEIRO, ENTAO NAO
+      *          DA PARA ALTERNAR SEPARADOR REGISTRO A REGISTRO SO COM
+      *          PICTURE - O VALOR E MONTADO NA MAO COM STRING, USANDO
+      *          OS DIGITOS CRUS DO SALARIO (SEM DEPENDER DA PICTURE
+      *          EDITADA).
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-SAL-INTEIRO          PIC 9(06).
+       77 WRK-SAL-CENTAVOS         PIC 9(02).
+       77 WRK-SAL-MILHAR           PIC 9(03).
+       77 WRK-SAL-MILHAR-ED        PIC ZZ9.
+       77 WRK-SAL-CENTENA          PIC 9(03).
+       77 WRK-SAL-CENTENA-ED       PIC ZZ9.
+       77 WRK-MILHAR-ALFA          PIC X(03).
+       77 WRK-MILHAR-ESPACOS       PIC 9(01) COMP VALUE ZEROS.
+       77 WRK-CENTENA-ALFA         PIC X(03).
+       77 WRK-CENTENA-ESPACOS      PIC 9(01) COMP VALUE ZEROS.
+       77 WRK-SIMBOLO              PIC X(04) VALUE SPACES.
+       77 WRK-SEP-MILHAR           PIC X(01) VALUE SPACES.
+       77 WRK-SEP-DECIMAL          PIC X(01) VALUE SPACES.
+       LINKAGE SECTION.
+       01 WRK-SALARIO-LK           PIC 9(06)V99.
+       01 WRK-SALARIO-LK-R REDEFINES WRK-SALARIO-LK
+                                    PIC 9(08).
+       01 WRK-MOEDA-LK              PIC X(03).
+       01 WRK-SALARIO-ED-LK        PIC X(16).
+       PROCEDURE DIVISION USING WRK-SALARIO-LK WRK-MOEDA-LK
+               WRK-SALARIO-ED-LK.
+       0000-MAINLINE.
+           PERFORM 1000-DECIDE-SIMBOLO THRU 1000-EXIT.
+           MOVE WRK-SALARIO-LK-R(1:6) TO WRK-SAL-INTEIRO.
+           MOVE WRK-SALARIO-LK-R(7:2) TO WRK-SAL-CENTAVOS.
+           MOVE WRK-SAL-INTEIRO(1:3) TO WRK-SAL-MILHAR.
+           MOVE WRK-SAL-INTEIRO(4:3) TO WRK-SAL-CENTENA.
+           MOVE SPACES TO WRK-SALARIO-ED-LK.
+           IF WRK-SAL-MILHAR > ZEROS
+               PERFORM 2000-MONTA-COM-MILHAR THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-MONTA-SEM-MILHAR THRU 3000-EXIT
+           END-IF.
+           GOBACK.
+      *****************************************************************
+      * ESCOLHE SIMBOLO E SEPARADORES PELA MOEDA. MOEDA NAO RECONHECIDA
+      * CAI NA CONVENCAO BRL, POR SER A MOEDA PADRAO DA FOLHA.
+      *****************************************************************
+       1000-DECIDE-SIMBOLO.
+           EVALUATE WRK-MOEDA-LK
+               WHEN "USD"
+                   MOVE "$" TO WRK-SIMBOLO
+                   MOVE "," TO WRK-SEP-MILHAR
+                   MOVE "." TO WRK-SEP-DECIMAL
+               WHEN "EUR"
+                   MOVE "EUR" TO WRK-SIMBOLO
+                   MOVE "." TO WRK-SEP-MILHAR
+                   MOVE "," TO WRK-SEP-DECIMAL
+               WHEN OTHER
+                   MOVE "R$" TO WRK-SIMBOLO
+                   MOVE "." TO WRK-SEP-MILHAR
+                   MOVE "," TO WRK-SEP-DECIMAL
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * MONTA O VALOR QUANDO HA GRUPO DE MILHAR (SALARIO >= 1000,00),
+      * SUPRIMINDO OS ZEROS A ESQUERDA DO GRUPO DE MILHAR.
+      *****************************************************************
+       2000-MONTA-COM-MILHAR.
+           MOVE WRK-SAL-MILHAR TO WRK-SAL-MILHAR-ED.
+           MOVE WRK-SAL-MILHAR-ED TO WRK-MILHAR-ALFA.
+           MOVE ZEROS TO WRK-MILHAR-ESPACOS.
+           INSPECT WRK-MILHAR-ALFA TALLYING WRK-MILHAR-ESPACOS
+               FOR LEADING SPACES.
+           STRING WRK-SIMBOLO DELIMITED BY SPACE
+                   WRK-MILHAR-ALFA(WRK-MILHAR-ESPACOS + 1:)
+                       DELIMITED BY SIZE
+                   WRK-SEP-MILHAR DELIMITED BY SIZE
+                   WRK-SAL-CENTENA DELIMITED BY SIZE
+                   WRK-SEP-DECIMAL DELIMITED BY SIZE
+                   WRK-SAL-CENTAVOS DELIMITED BY SIZE
+               INTO WRK-SALARIO-ED-LK.
+       2000-EXIT.
+           EXIT.
+      *****************************************************************
+      * MONTA O VALOR QUANDO NAO HA GRUPO DE MILHAR (SALARIO < 1000,00).
+      *****************************************************************
+       3000-MONTA-SEM-MILHAR.
+           MOVE WRK-SAL-CENTENA TO WRK-SAL-CENTENA-ED.
+           MOVE WRK-SAL-CENTENA-ED TO WRK-CENTENA-ALFA.
+           MOVE ZEROS TO WRK-CENTENA-ESPACOS.
+           INSPECT WRK-CENTENA-ALFA TALLYING WRK-CENTENA-ESPACOS
+               FOR LEADING SPACES.
+           STRING WRK-SIMBOLO DELIMITED BY SPACE
+                   WRK-CENTENA-ALFA(WRK-CENTENA-ESPACOS + 1:)
+                       DELIMITED BY SIZE
+                   WRK-SEP-DECIMAL DELIMITED BY SIZE
+                   WRK-SAL-CENTAVOS DELIMITED BY SIZE
+               INTO WRK-SALARIO-ED-LK.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM MOEDAFMT.
