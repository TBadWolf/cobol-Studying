@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EMPMSTR - LAYOUT DO REGISTRO DO ARQUIVO INDEXADO
+      *           EMPLOYEE-MASTER (MESTRE DE FUNCIONARIOS).
+      *           CHAVE PRIMARIA: EMP-CPF.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           02 EMP-CPF                 PIC X(11).
+           02 EMP-NOME                PIC X(20).
+           02 EMP-SALARIO             PIC 9(06)V99.
+           02 EMP-DEPTO               PIC X(04).
+           02 EMP-MOEDA               PIC X(03).
+           02 EMP-DATA-ADMISSAO       PIC 9(08).
+           02 FILLER                  PIC X(10).
