@@ -0,0 +1,15 @@
+      ******************************************************************
+      * EXTRATO - LAYOUT DO REGISTRO DE EXTRACAO DE LARGURA FIXA,
+      *           COMPARTILHADO PELOS PROGRAMAS INTERATIVOS COMO
+      *           ALTERNATIVA AO ACCEPT FROM CONSOLE. UM REGISTRO POR
+      *           EXECUCAO - SE O ARQUIVO NAO EXISTIR, O PROGRAMA CAI
+      *           DE VOLTA PARA O CONSOLE NORMALMENTE.
+      ******************************************************************
+       01  EXTRATO-REC.
+           02 EXT-NOME                PIC X(20).
+           02 EXT-CPF                 PIC X(11).
+           02 EXT-DATA                PIC 9(08).
+           02 EXT-SALARIO             PIC 9(06)V99.
+           02 EXT-NUM1                PIC 9(03).
+           02 EXT-NUM2                PIC 9(03).
+           02 FILLER                  PIC X(27).
