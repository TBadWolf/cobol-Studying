@@ -0,0 +1,14 @@
+      ******************************************************************
+      * SALHIST - LAYOUT DO REGISTRO DO ARQUIVO INDEXADO SALHIST,
+      *           HISTORICO ANUAL DE SALARIO POR FUNCIONARIO. CHAVE
+      *           PRIMARIA: HIST-CHAVE (CPF + ANO), PARA QUE CADA
+      *           FUNCIONARIO TENHA UM REGISTRO POR ANO COM OS DOZE
+      *           VALORES MENSAIS.
+      ******************************************************************
+       01  HIST-REC.
+           02 HIST-CHAVE.
+               03 HIST-CPF             PIC X(11).
+               03 HIST-ANO             PIC 9(04).
+           02 HIST-SALARIOS.
+               03 HIST-SAL             PIC 9(06)V99 OCCURS 12 TIMES.
+           02 FILLER                   PIC X(10).
