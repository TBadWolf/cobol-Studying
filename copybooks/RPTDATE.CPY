@@ -0,0 +1,9 @@
+      ******************************************************************
+      * RPTDATE - GRUPO DE DATA DE EMISSAO COMPARTILHADO POR TODOS OS
+      *           PROGRAMAS DE RELATORIO. CARREGAR COM
+      *           ACCEPT RPT-DATA-HOJE FROM DATE YYYYMMDD.
+      ******************************************************************
+       01  RPT-DATA-HOJE.
+           02 RPT-ANO                 PIC 9(04).
+           02 RPT-MES                 PIC 9(02).
+           02 RPT-DIA                 PIC 9(02).
