@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFLOOK.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: RECEBE UM CPF E DEVOLVE O NOME DO FUNCIONARIO
+      *          CADASTRADO NO EMPLOYEE-MASTER COM ESSA CHAVE, PARA QUE
+      *          QUEM DIGITOU O CPF RECEBA A CONFIRMACAO DE QUEM E O
+      *          DONO DO NUMERO. ABRE E FECHA O MESTRE A CADA CHAMADA,
+      *          JA QUE E UMA CONSULTA PONTUAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-CPF
+               FILE STATUS IS WRK-FS-MASTER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY "EMPMSTR.CPY".
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER            PIC X(02) VALUE SPACES.
+           88 WRK-FS-OK                     VALUE "00".
+           88 WRK-FS-NAO-ENCONTRADO         VALUE "23" "35".
+       LINKAGE SECTION.
+       01 WRK-CPF-LK               PIC X(11).
+       01 WRK-NOME-LK               PIC X(20).
+       01 WRK-ACHADO-LK            PIC X(01).
+           88 WRK-ACHADO-SIM               VALUE 'S'.
+           88 WRK-ACHADO-NAO               VALUE 'N'.
+       PROCEDURE DIVISION USING WRK-CPF-LK WRK-NOME-LK WRK-ACHADO-LK.
+       0000-MAINLINE.
+           MOVE SPACES TO WRK-NOME-LK.
+           MOVE 'N' TO WRK-ACHADO-LK.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WRK-FS-NAO-ENCONTRADO
+               GOBACK
+           END-IF.
+           MOVE WRK-CPF-LK TO EMP-CPF.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WRK-ACHADO-LK
+               NOT INVALID KEY
+                   MOVE EMP-NOME TO WRK-NOME-LK
+                   MOVE 'S' TO WRK-ACHADO-LK
+           END-READ.
+           CLOSE EMPLOYEE-MASTER.
+           GOBACK.
+       END PROGRAM CPFLOOK.
