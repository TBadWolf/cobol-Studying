@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALANUAL.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: LE O ARQUIVO SALHIST (MONTADO PELO SALACUM A CADA
+      *          FECHAMENTO MENSAL) PARA O ANO INFORMADO E IMPRIME UM
+      *          RESUMO DE FECHAMENTO DE ANO COM AS DOZE COLUNAS
+      *          MENSAIS DE SALARIO DE CADA FUNCIONARIO, MAIS O TOTAL
+      *          ANUAL, USANDO O NOME CONFIRMADO VIA CPFLOOK.
+      * Mod Log:
+      *   - AS COLUNAS MENSAIS E O TOTAL ANUAL PASSARAM A USAR A MESMA
+      *     PICTURE DE 6 DIGITOS INTEIROS JA ADOTADA PARA SALARIO EM
+      *     PAYREG/PAYSLIP (HIST-SAL TAMBEM E PIC 9(06)V99) - A
+      *     PICTURE ANTERIOR (ZZZ9,99) SO COMPORTAVA 4 DIGITOS E
+      *     TRUNCAVA O VALOR PARA QUALQUER SALARIO MENSAL A PARTIR DE
+      *     R$10.000,00.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO "SALHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-CHAVE
+               FILE STATUS IS WRK-FS-HIST.
+           SELECT ANNUAL-REPORT ASSIGN TO "SALANURP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       COPY "SALHIST.CPY".
+       FD  ANNUAL-REPORT.
+       01  ANNUAL-REPORT-REC           PIC X(186).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-HIST             PIC X(02) VALUE SPACES.
+       77 WRK-FIM-HIST            PIC X(01) VALUE 'N'.
+           88 WRK-FIM-HIST-SW               VALUE 'S'.
+       77 WRK-ANO-PEDIDO          PIC 9(04) VALUE ZEROS.
+       77 WRK-CPF-ED              PIC 999.999.999/99 VALUE ZEROS.
+       77 WRK-NOME-FUNC           PIC X(20) VALUE SPACES.
+       77 WRK-ACHADO              PIC X(01) VALUE 'N'.
+       77 WRK-INDICE-MES          PIC 9(02) COMP VALUE ZEROS.
+       77 WRK-TOTAL-ANO           PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-GRANDE-TOTAL        PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-QTDE-FUNCIONARIOS   PIC 9(05) COMP VALUE ZEROS.
+       01 WRK-LINHA-CABECALHO.
+           02 FILLER               PIC X(14) VALUE "CPF           ".
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 FILLER               PIC X(20) VALUE "NOME".
+           02 FILLER               PIC X(11) VALUE "JAN        ".
+           02 FILLER               PIC X(11) VALUE "FEV        ".
+           02 FILLER               PIC X(11) VALUE "MAR        ".
+           02 FILLER               PIC X(11) VALUE "ABR        ".
+           02 FILLER               PIC X(11) VALUE "MAI        ".
+           02 FILLER               PIC X(11) VALUE "JUN        ".
+           02 FILLER               PIC X(11) VALUE "JUL        ".
+           02 FILLER               PIC X(11) VALUE "AGO        ".
+           02 FILLER               PIC X(11) VALUE "SET        ".
+           02 FILLER               PIC X(11) VALUE "OUT        ".
+           02 FILLER               PIC X(11) VALUE "NOV        ".
+           02 FILLER               PIC X(11) VALUE "DEZ        ".
+           02 FILLER               PIC X(13) VALUE "TOTAL ANO    ".
+           02 FILLER               PIC X(05) VALUE SPACES.
+       01 WRK-LINHA-DETALHE.
+           02 WRK-LD-CPF-ED        PIC 999.999.999/99.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 WRK-LD-NOME          PIC X(20).
+           02 WRK-LD-MESES OCCURS 12 TIMES.
+               03 WRK-LD-SAL-ED    PIC ZZZ.ZZ9,99.
+               03 FILLER           PIC X(01) VALUE SPACE.
+           02 WRK-LD-TOTAL-ED      PIC ZZ.ZZZ.ZZ9,99.
+           02 FILLER               PIC X(05) VALUE SPACES.
+       01 WRK-LINHA-TOTAL-GERAL.
+           02 FILLER               PIC X(30) VALUE
+               "TOTAL GERAL DO ANO: ".
+           02 WRK-TG-ED            PIC ZZZ.ZZZ.ZZZ9,99.
+           02 FILLER               PIC X(141) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WRK-ANO-PEDIDO FROM CONSOLE.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA THRU 2000-EXIT
+               UNTIL WRK-FIM-HIST-SW.
+           PERFORM 3000-FINALIZA THRU 3000-EXIT.
+           STOP RUN.
+      *****************************************************************
+      * ABRE OS ARQUIVOS E GRAVA O CABECALHO DO RELATORIO.
+      *****************************************************************
+       1000-INICIO.
+           OPEN INPUT HISTORY-FILE.
+           OPEN OUTPUT ANNUAL-REPORT.
+           WRITE ANNUAL-REPORT-REC FROM WRK-LINHA-CABECALHO.
+           READ HISTORY-FILE NEXT RECORD
+               AT END SET WRK-FIM-HIST-SW TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * PULA REGISTROS DE OUTROS ANOS; PARA O ANO PEDIDO, MONTA A
+      * LINHA COM AS DOZE COLUNAS MENSAIS E O TOTAL ANUAL.
+      *****************************************************************
+       2000-PROCESSA.
+           IF HIST-ANO = WRK-ANO-PEDIDO
+               PERFORM 2100-MONTA-LINHA THRU 2100-EXIT
+           END-IF.
+           READ HISTORY-FILE NEXT RECORD
+               AT END SET WRK-FIM-HIST-SW TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *****************************************************************
+      * MONTA E GRAVA UMA LINHA DE DETALHE PARA UM FUNCIONARIO/ANO.
+      *****************************************************************
+       2100-MONTA-LINHA.
+           MOVE HIST-CPF TO WRK-CPF-ED.
+           CALL "CPFLOOK" USING HIST-CPF WRK-NOME-FUNC WRK-ACHADO.
+           MOVE SPACES TO WRK-LINHA-DETALHE.
+           MOVE WRK-CPF-ED TO WRK-LD-CPF-ED.
+           MOVE WRK-NOME-FUNC TO WRK-LD-NOME.
+           MOVE ZEROS TO WRK-TOTAL-ANO.
+           PERFORM 2110-MONTA-MES THRU 2110-EXIT
+               VARYING WRK-INDICE-MES FROM 1 BY 1
+               UNTIL WRK-INDICE-MES > 12.
+           MOVE WRK-TOTAL-ANO TO WRK-LD-TOTAL-ED.
+           ADD WRK-TOTAL-ANO TO WRK-GRANDE-TOTAL.
+           ADD 1 TO WRK-QTDE-FUNCIONARIOS.
+           WRITE ANNUAL-REPORT-REC FROM WRK-LINHA-DETALHE.
+       2100-EXIT.
+           EXIT.
+      *****************************************************************
+      * EDITA O SALARIO DE UM MES NA COLUNA CORRESPONDENTE E SOMA NO
+      * TOTAL ANUAL DO FUNCIONARIO.
+      *****************************************************************
+       2110-MONTA-MES.
+           MOVE HIST-SAL(WRK-INDICE-MES)
+               TO WRK-LD-SAL-ED(WRK-INDICE-MES).
+           ADD HIST-SAL(WRK-INDICE-MES) TO WRK-TOTAL-ANO.
+       2110-EXIT.
+           EXIT.
+      *****************************************************************
+      * GRAVA A LINHA DE TOTAL GERAL E FECHA OS ARQUIVOS.
+      *****************************************************************
+       3000-FINALIZA.
+           MOVE WRK-GRANDE-TOTAL TO WRK-TG-ED.
+           WRITE ANNUAL-REPORT-REC FROM WRK-LINHA-TOTAL-GERAL.
+           CLOSE HISTORY-FILE.
+           CLOSE ANNUAL-REPORT.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM SALANUAL.
