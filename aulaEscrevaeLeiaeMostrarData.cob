@@ -6,19 +6,202 @@
       * Author:
       * Date:
       * Purpose:
+      * Mod Log:
+      *   - VALIDA WRK-MES (01-12) E WRK-DIA (LIMITE DO MES, COM
+      *     FEVEREIRO AJUSTADO PARA ANO BISSEXTO) ANTES DE MOSTRAR A
+      *     DATA, PARA QUE UM RELOGIO DE SISTEMA ERRADO NAO SEJA
+      *     EXIBIDO AO OPERADOR COMO SE FOSSE UMA DATA NORMAL.
+      *   - O GRUPO DE DATA PASSOU A VIR DO COPYBOOK RPTDATE, O MESMO
+      *     USADO PELOS DEMAIS PROGRAMAS DE RELATORIO PARA CARIMBAR A
+      *     DATA DE EMISSAO.
+      *   - WRK-NOME PODE VIR DO ARQUIVO DE EXTRACAO EXTRATO
+      *     (COPYBOOKS/EXTRATO.CPY) EM VEZ DO CONSOLE; A DATA DE HOJE
+      *     CONTINUA SENDO LIDA DO RELOGIO DO SISTEMA NOS DOIS CASOS.
+      *   - PASSOU A PEDIR TAMBEM A DATA DE ADMISSAO DO FUNCIONARIO
+      *     (EXT-DATA NO EXTRATO, OU CONSOLE), VALIDANDO-A COM A MESMA
+      *     ROTINA DE DATA JA EXISTENTE, E A CALCULAR O TEMPO DE CASA
+      *     EM ANOS E MESES COMPLETOS ATE A DATA DE HOJE, PARA O RH
+      *     TIRAR UM RELATORIO DE TEMPO DE SERVICO.
+      *   - A SEGUNDA CHAMADA A 1000-VALIDA-DATA (PARA A ADMISSAO)
+      *     SOBRESCREVIA WRK-DATA-INVALIDA DA PRIMEIRA CHAMADA (DATA DE
+      *     HOJE), ENTAO UM RELOGIO DE SISTEMA COM DATA INVALIDA PASSAVA
+      *     DESPERCEBIDO PELO CALCULO DE TEMPO DE CASA SEMPRE QUE A
+      *     ADMISSAO VALIDAVA. O RESULTADO DA VALIDACAO DE HOJE AGORA E
+      *     GUARDADO EM WRK-DATA-HOJE-VALIDA ANTES DA SEGUNDA CHAMADA, E
+      *     1200-CALCULA-TEMPO-SERVICO SO RODA QUANDO AS DUAS DATAS
+      *     VALIDAM.
       ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRATO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       COPY "EXTRATO.CPY".
        WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-           02 WRK-ANO PIC 9(04) VALUE ZEROS.
-           02 WRK-MES PIC 9(02) VALUE ZEROS.
-           02 WRK-DIA PIC 9(02) VALUE ZEROS.
+       COPY "RPTDATE.CPY" REPLACING LEADING ==RPT-== BY ==WRK-==.
+       77 WRK-FS-EXTRATO PIC X(02) VALUE SPACES.
+           88 WRK-FS-EXTRATO-NAO-ENCONTRADO  VALUE "35".
        77 WRK-NOME PIC X(20) VALUE SPACES.
+       01 WRK-TABELA-DIAS-MES VALUE "312831303130313130313031".
+           02 WRK-DIAS-MES PIC 9(02) OCCURS 12 TIMES.
+       77 WRK-QUOC PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO4 PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO100 PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO400 PIC 9(04) VALUE ZEROS.
+       77 WRK-ANO-BISSEXTO PIC X(01) VALUE 'N'.
+           88 WRK-BISSEXTO               VALUE 'S'.
+       77 WRK-DATA-VALIDA PIC X(01) VALUE 'S'.
+           88 WRK-DATA-OK                VALUE 'S'.
+           88 WRK-DATA-INVALIDA           VALUE 'N'.
+       77 WRK-DATA-HOJE-VALIDA PIC X(01) VALUE 'S'.
+           88 WRK-DATA-HOJE-OK            VALUE 'S'.
+           88 WRK-DATA-HOJE-INVALIDA      VALUE 'N'.
+       01 WRK-DATA-ADMISSAO.
+           02 WRK-ANO-ADM PIC 9(04).
+           02 WRK-MES-ADM PIC 9(02).
+           02 WRK-DIA-ADM PIC 9(02).
+       77 WRK-V-ANO PIC 9(04) VALUE ZEROS.
+       77 WRK-V-MES PIC 9(02) VALUE ZEROS.
+       77 WRK-V-DIA PIC 9(02) VALUE ZEROS.
+       77 WRK-ANOS-SERVICO PIC 9(04) VALUE ZEROS.
+       77 WRK-MESES-SERVICO PIC 9(02) VALUE ZEROS.
+       77 WRK-ANOS-SERVICO-S PIC S9(04) VALUE ZEROS.
+       77 WRK-MESES-SERVICO-S PIC S9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+       0000-MAINLINE.
+           PERFORM 0100-LE-ENTRADA THRU 0100-EXIT.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
            DISPLAY 'NOME: ' WRK-NOME.
-           DISPLAY 'DATA: ' WRK-DIA '/' WRK-MES '/' WRK-ANO.
+           MOVE WRK-ANO TO WRK-V-ANO.
+           MOVE WRK-MES TO WRK-V-MES.
+           MOVE WRK-DIA TO WRK-V-DIA.
+           PERFORM 1000-VALIDA-DATA THRU 1000-EXIT.
+           MOVE WRK-DATA-VALIDA TO WRK-DATA-HOJE-VALIDA.
+           IF WRK-DATA-INVALIDA
+               DISPLAY 'DATA INVALIDA: ' WRK-DIA '/' WRK-MES '/'
+                   WRK-ANO
+           ELSE
+               DISPLAY 'DATA: ' WRK-DIA '/' WRK-MES '/' WRK-ANO
+           END-IF.
+           MOVE WRK-ANO-ADM TO WRK-V-ANO.
+           MOVE WRK-MES-ADM TO WRK-V-MES.
+           MOVE WRK-DIA-ADM TO WRK-V-DIA.
+           PERFORM 1000-VALIDA-DATA THRU 1000-EXIT.
+           IF WRK-DATA-INVALIDA
+               DISPLAY 'DATA DE ADMISSAO INVALIDA: ' WRK-DIA-ADM '/'
+                   WRK-MES-ADM '/' WRK-ANO-ADM
+           ELSE
+               DISPLAY 'ADMISSAO: ' WRK-DIA-ADM '/' WRK-MES-ADM '/'
+                   WRK-ANO-ADM
+               IF WRK-DATA-HOJE-INVALIDA
+                   DISPLAY 'TEMPO DE CASA NAO CALCULADO - '
+                       'DATA DE HOJE INVALIDA'
+               ELSE
+                   PERFORM 1200-CALCULA-TEMPO-SERVICO THRU 1200-EXIT
+                   DISPLAY 'TEMPO DE CASA: ' WRK-ANOS-SERVICO
+                       ' ANOS E ' WRK-MESES-SERVICO ' MESES'
+               END-IF
+           END-IF.
            STOP RUN.
+      *****************************************************************
+      * LE WRK-NOME E A DATA DE ADMISSAO DO ARQUIVO DE EXTRACAO, QUANDO
+      * EXISTIR; SENAO PEDE OS DOIS NO CONSOLE COMO ANTES.
+      *****************************************************************
+       0100-LE-ENTRADA.
+           OPEN INPUT EXTRACT-FILE.
+           IF WRK-FS-EXTRATO-NAO-ENCONTRADO
+               ACCEPT WRK-NOME FROM CONSOLE
+               ACCEPT WRK-DATA-ADMISSAO FROM CONSOLE
+           ELSE
+               READ EXTRACT-FILE
+                   AT END
+                       ACCEPT WRK-NOME FROM CONSOLE
+                       ACCEPT WRK-DATA-ADMISSAO FROM CONSOLE
+                   NOT AT END
+                       MOVE EXT-NOME TO WRK-NOME
+                       MOVE EXT-DATA TO WRK-DATA-ADMISSAO
+               END-READ
+               CLOSE EXTRACT-FILE
+           END-IF.
+       0100-EXIT.
+           EXIT.
+      *****************************************************************
+      * VALIDA O MES (01-12) E O DIA (CONFORME O LIMITE DO MES, COM
+      * FEVEREIRO AJUSTADO QUANDO O ANO FOR BISSEXTO). OPERA SOBRE
+      * WRK-V-ANO/WRK-V-MES/WRK-V-DIA PARA SERVIR TANTO A DATA DE HOJE
+      * QUANTO A DATA DE ADMISSAO - O CHAMADOR MOVE OS CAMPOS QUE
+      * QUISER VALIDAR PARA LA ANTES DO PERFORM.
+      *****************************************************************
+       1000-VALIDA-DATA.
+           MOVE 'S' TO WRK-DATA-VALIDA.
+           IF WRK-V-MES < 1 OR WRK-V-MES > 12
+               MOVE 'N' TO WRK-DATA-VALIDA
+               GO TO 1000-EXIT
+           END-IF.
+           IF WRK-V-DIA < 1
+               MOVE 'N' TO WRK-DATA-VALIDA
+               GO TO 1000-EXIT
+           END-IF.
+           PERFORM 1100-VERIFICA-BISSEXTO THRU 1100-EXIT.
+           IF WRK-V-MES = 2 AND WRK-BISSEXTO
+               IF WRK-V-DIA > 29
+                   MOVE 'N' TO WRK-DATA-VALIDA
+               END-IF
+           ELSE
+               IF WRK-V-DIA > WRK-DIAS-MES(WRK-V-MES)
+                   MOVE 'N' TO WRK-DATA-VALIDA
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * ANO BISSEXTO: DIVISIVEL POR 4 E (NAO DIVISIVEL POR 100 OU
+      * DIVISIVEL POR 400).
+      *****************************************************************
+       1100-VERIFICA-BISSEXTO.
+           MOVE 'N' TO WRK-ANO-BISSEXTO.
+           DIVIDE WRK-V-ANO BY 4 GIVING WRK-QUOC
+               REMAINDER WRK-RESTO4.
+           IF WRK-RESTO4 = 0
+               DIVIDE WRK-V-ANO BY 100 GIVING WRK-QUOC
+                   REMAINDER WRK-RESTO100
+               IF WRK-RESTO100 NOT = 0
+                   MOVE 'S' TO WRK-ANO-BISSEXTO
+               ELSE
+                   DIVIDE WRK-V-ANO BY 400 GIVING WRK-QUOC
+                       REMAINDER WRK-RESTO400
+                   IF WRK-RESTO400 = 0
+                       MOVE 'S' TO WRK-ANO-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *****************************************************************
+      * CALCULA OS ANOS E MESES COMPLETOS DE TEMPO DE CASA ENTRE A
+      * DATA DE ADMISSAO E A DATA DE HOJE (JA VALIDADAS PELO
+      * CHAMADOR). SE O DIA DE HOJE AINDA NAO CHEGOU NO DIA DE
+      * ADMISSAO, O MES CORRENTE AINDA NAO CONTA INTEIRO.
+      *****************************************************************
+       1200-CALCULA-TEMPO-SERVICO.
+           COMPUTE WRK-ANOS-SERVICO-S = WRK-ANO - WRK-ANO-ADM.
+           COMPUTE WRK-MESES-SERVICO-S = WRK-MES - WRK-MES-ADM.
+           IF WRK-DIA < WRK-DIA-ADM
+               SUBTRACT 1 FROM WRK-MESES-SERVICO-S
+           END-IF.
+           IF WRK-MESES-SERVICO-S < 0
+               ADD 12 TO WRK-MESES-SERVICO-S
+               SUBTRACT 1 FROM WRK-ANOS-SERVICO-S
+           END-IF.
+           IF WRK-ANOS-SERVICO-S < 0
+               MOVE ZEROS TO WRK-ANOS-SERVICO-S WRK-MESES-SERVICO-S
+           END-IF.
+           MOVE WRK-ANOS-SERVICO-S TO WRK-ANOS-SERVICO.
+           MOVE WRK-MESES-SERVICO-S TO WRK-MESES-SERVICO.
+       1200-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
