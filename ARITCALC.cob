@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITCALC.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE CONTABILIDADE
+      * Date:
+      * Purpose: CALCULA SOMA, SUBTRACAO, DIVISAO (COM QUOCIENTE E
+      *          RESTO), MULTIPLICACAO E MEDIA DE WRK-NUM1-LK E
+      *          WRK-NUM2-LK, DA MESMA FORMA QUE operadoresArtitmeticos
+      *          .COB FAZIA EM LINHA, PARA QUE O MODO CONSOLE E O MODO
+      *          BATCH COMPARTILHEM A MESMA LOGICA. NAO FAZ DISPLAY -
+      *          QUEM CHAMA DECIDE COMO MOSTRAR OU GRAVAR O RESULTADO.
+      *          QUANDO WRK-NUM2-LK E ZERO, A DIVISAO E PULADA E
+      *          WRK-DIV-ZERO-LK VOLTA 'S' PARA O CHAMADOR TRATAR.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 WRK-NUM1-LK          PIC 9(03).
+       01 WRK-NUM2-LK          PIC 9(03).
+       01 WRK-SOMA-LK          PIC 9(04).
+       01 WRK-SUBTR-LK         PIC 9(04).
+       01 WRK-DIV-LK           PIC 9(04).
+       01 WRK-RESTO-LK         PIC 9(02).
+       01 WRK-DIV-ZERO-LK      PIC X(01).
+           88 WRK-DIV-ZERO-SIM         VALUE 'S'.
+       01 WRK-MULT-LK          PIC 9(04).
+       01 WRK-MEDIA-LK         PIC 9(04).
+       PROCEDURE DIVISION USING WRK-NUM1-LK WRK-NUM2-LK WRK-SOMA-LK
+               WRK-SUBTR-LK WRK-DIV-LK WRK-RESTO-LK WRK-DIV-ZERO-LK
+               WRK-MULT-LK WRK-MEDIA-LK.
+       0000-MAINLINE.
+           MOVE 'N' TO WRK-DIV-ZERO-LK.
+           ADD WRK-NUM1-LK WRK-NUM2-LK GIVING WRK-SOMA-LK.
+           SUBTRACT WRK-NUM1-LK FROM WRK-NUM2-LK GIVING WRK-SUBTR-LK.
+           IF WRK-NUM2-LK = ZEROS
+               MOVE 'S' TO WRK-DIV-ZERO-LK
+               MOVE ZEROS TO WRK-DIV-LK
+               MOVE ZEROS TO WRK-RESTO-LK
+           ELSE
+               DIVIDE WRK-NUM1-LK BY WRK-NUM2-LK GIVING WRK-DIV-LK
+                   REMAINDER WRK-RESTO-LK
+           END-IF.
+           MULTIPLY WRK-NUM1-LK BY WRK-NUM2-LK GIVING WRK-MULT-LK.
+           COMPUTE WRK-MEDIA-LK = (WRK-NUM1-LK + WRK-NUM2-LK) / 2.
+           GOBACK.
+       END PROGRAM ARITCALC.
