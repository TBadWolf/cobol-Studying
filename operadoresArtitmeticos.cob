@@ -5,43 +5,121 @@
       * Author:
       * Date:
       * Purpose: TESTAR OPERADORES ARITIMETICOS
+      * Mod Log:
+      *   - DIVISAO PROTEGIDA CONTRA WRK-NUM2 = ZERO: EM VEZ DE
+      *     ABENDAR, EXIBE "DIVISAO POR ZERO" E PULA SO A SECAO DE
+      *     DIVISAO, SEGUINDO NORMALMENTE PARA MULTIPLICACAO E MEDIA.
+      *   - OS CALCULOS FORAM MOVIDOS PARA O SUBPROGRAMA ARITCALC, PARA
+      *     QUE O NOVO MODO BATCH (OPBATCH) USE EXATAMENTE A MESMA
+      *     LOGICA DE SOMA/SUBTRACAO/DIVISAO/MULTIPLICACAO/MEDIA.
+      *   - CHAMA AUDITLOG AO FINAL, REGISTRANDO OS DOIS OPERANDOS E A
+      *     MEDIA CALCULADA NA TRILHA DE AUDITORIA COMPARTILHADA.
+      *   - WRK-NUM1/WRK-NUM2 PODEM VIR DO ARQUIVO DE EXTRACAO EXTRATO
+      *     (COPYBOOKS/EXTRATO.CPY) EM VEZ DO CONSOLE; SE O ARQUIVO NAO
+      *     EXISTIR, CONTINUA PEDINDO NO CONSOLE COMO ANTES.
+      *   - COMPILAR COM -DUS-LOCALE GERA A VARIANTE AMERICANA (PONTO
+      *     DECIMAL) EM VEZ DA CONVENCAO BRASILEIRA PADRAO, PELO MESMO
+      *     MECANISMO DE BUILD USADO NOS DEMAIS PROGRAMAS QUE EDITAM
+      *     VALOR COM SEPARADOR; NENHUMA PICTURE AQUI USA VIRGULA OU
+      *     PONTO COMO SEPARADOR (OS RESULTADOS SAO INTEIROS PEQUENOS
+      *     COM PIC ZZZ9), ENTAO A ESCOLHA NAO MUDA NADA VISIVEL HOJE,
+      *     SO MANTEM OS QUATRO PROGRAMAS CONSISTENTES.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+      >>IF US-LOCALE DEFINED
+      >>ELSE
        SPECIAL-NAMES.
              DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRATO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       COPY "EXTRATO.CPY".
        WORKING-STORAGE SECTION.
+       77 WRK-FS-EXTRATO PIC X(02) VALUE SPACES.
+           88 WRK-FS-EXTRATO-NAO-ENCONTRADO  VALUE "35".
        77 WRK-NUM1 PIC 9(03) VALUE ZEROS.
        77 WRK-NUM2 PIC 9(03) VALUE ZEROS.
-       77 WRK-RESUL PIC 9(04) VALUE ZEROS.
        77 WRK-RESUL-ED PIC ZZZ9 VALUE ZEROS.
        77 WRK-RESTO-ED PIC ZZZ9 VALUE ZEROS.
+       77 WRK-SOMA PIC 9(04) VALUE ZEROS.
+       77 WRK-SUBTR PIC 9(04) VALUE ZEROS.
+       77 WRK-DIV PIC 9(04) VALUE ZEROS.
        77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+       77 WRK-DIV-ZERO PIC X(01) VALUE 'N'.
+           88 WRK-DIV-ZERO-SIM           VALUE 'S'.
+       77 WRK-MULT PIC 9(04) VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(04) VALUE ZEROS.
+       77 WRK-AUD-PROGRAMA PIC X(12) VALUE "OPERADORES".
+       01 WRK-AUD-ENTRADA.
+           02 FILLER                PIC X(05) VALUE "NUM1=".
+           02 WRK-AUD-N1            PIC ZZ9.
+           02 FILLER                PIC X(01) VALUE SPACE.
+           02 FILLER                PIC X(05) VALUE "NUM2=".
+           02 WRK-AUD-N2            PIC ZZ9.
+           02 FILLER                PIC X(13) VALUE SPACES.
+       01 WRK-AUD-RESULTADO.
+           02 FILLER                PIC X(06) VALUE "MEDIA=".
+           02 WRK-AUD-MED           PIC ZZZ9.
+           02 FILLER                PIC X(20) VALUE SPACES.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+       0000-MAINLINE.
+           PERFORM 0100-LE-ENTRADA THRU 0100-EXIT.
+           CALL "ARITCALC" USING WRK-NUM1 WRK-NUM2 WRK-SOMA WRK-SUBTR
+               WRK-DIV WRK-RESTO WRK-DIV-ZERO WRK-MULT WRK-MEDIA.
       *******************SOMA
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
+           MOVE WRK-SOMA TO WRK-RESUL-ED.
            DISPLAY 'SOMA:' WRK-RESUL-ED.
       *******************SUBTRACAO
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
+           MOVE WRK-SUBTR TO WRK-RESUL-ED.
            DISPLAY 'SUBTRACAO:' WRK-RESUL-ED  .
       *******************DIVISÃO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-               REMAINDER WRK-RESTO.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           MOVE WRK-RESTO TO WRK-RESTO-ED.
-           DISPLAY 'DIVISAO:' WRK-RESUL-ED.
-           DISPLAY 'RESTO DE DIVISAO: ' WRK-RESTO-ED.
+           IF WRK-DIV-ZERO-SIM
+               DISPLAY 'DIVISAO POR ZERO'
+           ELSE
+               MOVE WRK-DIV TO WRK-RESUL-ED
+               MOVE WRK-RESTO TO WRK-RESTO-ED
+               DISPLAY 'DIVISAO:' WRK-RESUL-ED
+               DISPLAY 'RESTO DE DIVISAO: ' WRK-RESTO-ED
+           END-IF.
       *******************MULTIPLICAÇÃO
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
+           MOVE WRK-MULT TO WRK-RESUL-ED.
            DISPLAY 'MULTIPLICACAO:' WRK-RESUL-ED.
       *******************PARA EXPRESSÕES
-           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2)/2.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
+           MOVE WRK-MEDIA TO WRK-RESUL-ED.
            DISPLAY 'MEDIA: ' WRK-RESUL-ED.
+           MOVE WRK-NUM1 TO WRK-AUD-N1.
+           MOVE WRK-NUM2 TO WRK-AUD-N2.
+           MOVE WRK-MEDIA TO WRK-AUD-MED.
+           CALL "AUDITLOG" USING WRK-AUD-PROGRAMA WRK-AUD-ENTRADA
+               WRK-AUD-RESULTADO.
+           STOP RUN.
+      *****************************************************************
+      * LE WRK-NUM1/WRK-NUM2 DO ARQUIVO DE EXTRACAO, QUANDO EXISTIR;
+      * SENAO PEDE OS DOIS NO CONSOLE COMO ANTES.
+      *****************************************************************
+       0100-LE-ENTRADA.
+           OPEN INPUT EXTRACT-FILE.
+           IF WRK-FS-EXTRATO-NAO-ENCONTRADO
+               ACCEPT WRK-NUM1 FROM CONSOLE
+               ACCEPT WRK-NUM2 FROM CONSOLE
+           ELSE
+               READ EXTRACT-FILE
+                   AT END
+                       ACCEPT WRK-NUM1 FROM CONSOLE
+                       ACCEPT WRK-NUM2 FROM CONSOLE
+                   NOT AT END
+                       MOVE EXT-NUM1 TO WRK-NUM1
+                       MOVE EXT-NUM2 TO WRK-NUM2
+               END-READ
+               CLOSE EXTRACT-FILE
+           END-IF.
+       0100-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
