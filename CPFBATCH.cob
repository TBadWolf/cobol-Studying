@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFBATCH.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: MODO BATCH DO cpfFormatado - LE UM ARQUIVO SEQUENCIAL
+      *          COM UM CPF POR REGISTRO, APLICA A MASCARA 999.999.999/99
+      *          E A CONFERENCIA DO DIGITO VERIFICADOR, E GRAVA UM
+      *          RELATORIO DE OK/INVALIDO PARA CADA CPF DO LOTE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-INPUT ASSIGN TO "CPFIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CPF-REPORT ASSIGN TO "CPFOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-INPUT.
+       01  CPF-INPUT-REC.
+           02 CPF-IN-NUMERO           PIC X(11).
+           02 FILLER                  PIC X(69).
+       FD  CPF-REPORT.
+       01  CPF-REPORT-REC             PIC X(60).
+       WORKING-STORAGE SECTION.
+       77 WRK-FIM-ARQUIVO         PIC X(01) VALUE 'N'.
+           88 WRK-FIM                     VALUE 'S'.
+       77 WRK-CPF-ED              PIC 999.999.999/99 VALUE ZEROS.
+       77 WRK-CPF-VALIDO          PIC X(01) VALUE 'N'.
+           88 WRK-CPF-OK                   VALUE 'S'.
+           88 WRK-CPF-INVALIDO             VALUE 'N'.
+       77 WRK-QTDE-LIDOS          PIC 9(05) COMP VALUE ZEROS.
+       77 WRK-QTDE-VALIDOS        PIC 9(05) COMP VALUE ZEROS.
+       77 WRK-QTDE-INVALIDOS      PIC 9(05) COMP VALUE ZEROS.
+       01 WRK-LINHA-TOTAL.
+           02 FILLER               PIC X(08) VALUE "TOTAIS: ".
+           02 WRK-TOT-LIDOS-ED     PIC ZZZZ9.
+           02 FILLER               PIC X(10) VALUE " LIDOS, ".
+           02 WRK-TOT-VALID-ED     PIC ZZZZ9.
+           02 FILLER               PIC X(10) VALUE " VALIDOS, ".
+           02 WRK-TOT-INVAL-ED     PIC ZZZZ9.
+           02 FILLER               PIC X(12) VALUE " INVALIDOS".
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA THRU 2000-EXIT
+               UNTIL WRK-FIM.
+           PERFORM 3000-FINALIZA THRU 3000-EXIT.
+           STOP RUN.
+       1000-INICIO.
+           OPEN INPUT CPF-INPUT.
+           OPEN OUTPUT CPF-REPORT.
+           READ CPF-INPUT
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+       2000-PROCESSA.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           MOVE SPACES TO CPF-REPORT-REC.
+           MOVE CPF-IN-NUMERO TO WRK-CPF-ED.
+           CALL "CPFVALID" USING CPF-IN-NUMERO WRK-CPF-VALIDO.
+           IF WRK-CPF-OK
+               ADD 1 TO WRK-QTDE-VALIDOS
+               STRING WRK-CPF-ED ' - OK' DELIMITED BY SIZE
+                   INTO CPF-REPORT-REC
+           ELSE
+               ADD 1 TO WRK-QTDE-INVALIDOS
+               STRING WRK-CPF-ED ' - INVALIDO' DELIMITED BY SIZE
+                   INTO CPF-REPORT-REC
+           END-IF.
+           WRITE CPF-REPORT-REC.
+           READ CPF-INPUT
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+       3000-FINALIZA.
+           MOVE WRK-QTDE-LIDOS TO WRK-TOT-LIDOS-ED.
+           MOVE WRK-QTDE-VALIDOS TO WRK-TOT-VALID-ED.
+           MOVE WRK-QTDE-INVALIDOS TO WRK-TOT-INVAL-ED.
+           WRITE CPF-REPORT-REC FROM WRK-LINHA-TOTAL.
+           CLOSE CPF-INPUT.
+           CLOSE CPF-REPORT.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM CPFBATCH.
