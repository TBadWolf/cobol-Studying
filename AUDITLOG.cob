@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: GRAVA UMA LINHA DE TRILHA DE AUDITORIA (DATA/HORA,
+      *          PROGRAMA, ENTRADA E RESULTADO) NO ARQUIVO COMPARTILHADO
+      *          AUDITLOG, CHAMADO POR CADA PROGRAMA INTERATIVO AO FINAL
+      *          DO SEU PROCESSAMENTO. ABRE EM EXTEND, CRIANDO O ARQUIVO
+      *          NA PRIMEIRA CHAMADA, E GRAVA UMA LINHA POR CHAMADA -
+      *          O ARQUIVO CRESCE AO LONGO DO TEMPO, SEM ROTACAO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           02 AUD-DATA                 PIC 9(08).
+           02 FILLER                   PIC X(01).
+           02 AUD-HORA                 PIC 9(06).
+           02 FILLER                   PIC X(01).
+           02 AUD-PROGRAMA             PIC X(12).
+           02 FILLER                   PIC X(01).
+           02 AUD-ENTRADA              PIC X(30).
+           02 FILLER                   PIC X(01).
+           02 AUD-RESULTADO            PIC X(30).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-AUDITORIA         PIC X(02) VALUE SPACES.
+           88 WRK-FS-NAO-ABERTO             VALUE "35".
+       77 WRK-AH-DATA              PIC 9(08) VALUE ZEROS.
+       77 WRK-AH-HORA              PIC 9(06) VALUE ZEROS.
+       LINKAGE SECTION.
+       01 WRK-PROGRAMA-LK          PIC X(12).
+       01 WRK-ENTRADA-LK           PIC X(30).
+       01 WRK-RESULTADO-LK         PIC X(30).
+       PROCEDURE DIVISION USING WRK-PROGRAMA-LK WRK-ENTRADA-LK
+               WRK-RESULTADO-LK.
+       0000-MAINLINE.
+           ACCEPT WRK-AH-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-AH-HORA FROM TIME.
+           MOVE SPACES TO AUDIT-REC.
+           MOVE WRK-AH-DATA TO AUD-DATA.
+           MOVE WRK-AH-HORA TO AUD-HORA.
+           MOVE WRK-PROGRAMA-LK TO AUD-PROGRAMA.
+           MOVE WRK-ENTRADA-LK TO AUD-ENTRADA.
+           MOVE WRK-RESULTADO-LK TO AUD-RESULTADO.
+           OPEN EXTEND AUDIT-FILE.
+           IF WRK-FS-NAO-ABERTO
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+       END PROGRAM AUDITLOG.
