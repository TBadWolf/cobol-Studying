@@ -5,18 +5,104 @@
       * Author:
       * Date:
       * Purpose: IMPRIMIR FORMATO UTILIZANDO , - VER LINHA 11 E 12
+      * Mod Log:
+      *   - CONFERE OS DIGITOS VERIFICADORES DO CPF (MODULO 11) ANTES
+      *     DE EXIBIR O CPF FORMATADO EM WRK-CPF-ED.
+      *   - QUANDO O CPF E VALIDO, CHAMA CPFLOOK PARA CONFIRMAR O NOME
+      *     DO FUNCIONARIO CADASTRADO NO EMPLOYEE-MASTER COM ESSE CPF.
+      *   - CHAMA AUDITLOG AO FINAL, REGISTRANDO O CPF DIGITADO E O
+      *     RESULTADO DA VALIDACAO NA TRILHA DE AUDITORIA COMPARTILHADA.
+      *   - O CPF PODE VIR DO ARQUIVO DE EXTRACAO EXTRATO (LAYOUT
+      *     COMPARTILHADO COPYBOOKS/EXTRATO.CPY) EM VEZ DO CONSOLE;
+      *     SE O ARQUIVO NAO EXISTIR, CONTINUA PEDINDO NO CONSOLE COMO
+      *     ANTES.
+      *   - COMPILAR COM -DUS-LOCALE GERA A VARIANTE AMERICANA (PONTO
+      *     DECIMAL, VIRGULA DE MILHAR) PARA QUEM PRECISAR DESSE
+      *     RELATORIO NESSA CONVENCAO; SEM A OPCAO, O MODULO SAI NA
+      *     CONVENCAO BRASILEIRA DE SEMPRE (VIRGULA DECIMAL, PONTO DE
+      *     MILHAR). DECIMAL-POINT IS COMMA VALE EM TEMPO DE COMPILACAO
+      *     PARA O PROGRAMA INTEIRO, POR ISSO A ESCOLHA E FEITA NO
+      *     BUILD (CARREGANDO O MODULO CERTO PARA CADA ESCRITORIO), NAO
+      *     EM TEMPO DE EXECUCAO.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+      >>IF US-LOCALE DEFINED
+      >>ELSE
        SPECIAL-NAMES.
              DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRATO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       COPY "EXTRATO.CPY".
        WORKING-STORAGE SECTION.
+       77 WRK-FS-EXTRATO PIC X(02) VALUE SPACES.
+           88 WRK-FS-EXTRATO-NAO-ENCONTRADO  VALUE "35".
        77 WRK-CPF PIC X(11) VALUE ZEROS.
+      >>IF US-LOCALE DEFINED
+       77 WRK-CPF-ED PIC 999,999,999/99 VALUE ZEROS.
+      >>ELSE
        77 WRK-CPF-ED PIC 999.999.999/99 VALUE ZEROS.
+      >>END-IF
+       77 WRK-CPF-VALIDO PIC X(01) VALUE 'N'.
+           88 WRK-CPF-OK                 VALUE 'S'.
+           88 WRK-CPF-INVALIDO           VALUE 'N'.
+       77 WRK-NOME-FUNC PIC X(20) VALUE SPACES.
+       77 WRK-CPF-ACHADO PIC X(01) VALUE 'N'.
+           88 WRK-CPF-ACHADO-SIM         VALUE 'S'.
+       77 WRK-AUD-PROGRAMA PIC X(12) VALUE "CPFFORMATADO".
+       77 WRK-AUD-ENTRADA PIC X(30) VALUE SPACES.
+       77 WRK-AUD-RESULTADO PIC X(30) VALUE SPACES.
        PROCEDURE DIVISION.
-           ACCEPT WRK-CPF FROM CONSOLE.
+       0000-MAINLINE.
+           PERFORM 0100-LE-ENTRADA THRU 0100-EXIT.
            MOVE WRK-CPF TO WRK-CPF-ED.
-           DISPLAY WRK-CPF-ED.
+           CALL "CPFVALID" USING WRK-CPF WRK-CPF-VALIDO.
+           IF WRK-CPF-OK
+               DISPLAY WRK-CPF-ED
+               CALL "CPFLOOK" USING WRK-CPF WRK-NOME-FUNC
+                   WRK-CPF-ACHADO
+               IF WRK-CPF-ACHADO-SIM
+                   DISPLAY 'FUNCIONARIO: ' WRK-NOME-FUNC
+               ELSE
+                   DISPLAY 'CPF NAO CADASTRADO NO EMPLOYEE-MASTER'
+               END-IF
+               MOVE WRK-NOME-FUNC TO WRK-AUD-RESULTADO
+               IF NOT WRK-CPF-ACHADO-SIM
+                   MOVE 'CPF VALIDO, NAO CADASTRADO'
+                       TO WRK-AUD-RESULTADO
+               END-IF
+           ELSE
+               DISPLAY WRK-CPF-ED ' - CPF INVALIDO'
+               MOVE 'CPF INVALIDO' TO WRK-AUD-RESULTADO
+           END-IF.
+           MOVE WRK-CPF-ED TO WRK-AUD-ENTRADA.
+           CALL "AUDITLOG" USING WRK-AUD-PROGRAMA WRK-AUD-ENTRADA
+               WRK-AUD-RESULTADO.
            STOP RUN.
+      *****************************************************************
+      * LE O CPF DO ARQUIVO DE EXTRACAO, QUANDO EXISTIR; SENAO PEDE NO
+      * CONSOLE COMO ANTES.
+      *****************************************************************
+       0100-LE-ENTRADA.
+           OPEN INPUT EXTRACT-FILE.
+           IF WRK-FS-EXTRATO-NAO-ENCONTRADO
+               ACCEPT WRK-CPF FROM CONSOLE
+           ELSE
+               READ EXTRACT-FILE
+                   AT END
+                       ACCEPT WRK-CPF FROM CONSOLE
+                   NOT AT END
+                       MOVE EXT-CPF TO WRK-CPF
+               END-READ
+               CLOSE EXTRACT-FILE
+           END-IF.
+       0100-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
