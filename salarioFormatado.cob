@@ -5,20 +5,212 @@
       * Author:
       * Date:
       * Purpose: IMPRIMIR FORMATO UTILIZANDO , - VER LINHA 11 E 12
+      * Mod Log:
+      *   - GRAVA WRK-NOME/WRK-SALARIO NO ARQUIVO INDEXADO
+      *     EMPLOYEE-MASTER (CHAVE = CPF), CRIANDO O REGISTRO NA
+      *     PRIMEIRA VEZ OU ATUALIZANDO O SALARIO SE O CPF JA EXISTIR.
+      *   - CHAMA DEDCALC PARA CALCULAR INSS/IRRF E MOSTRA BRUTO,
+      *     DESCONTOS E LIQUIDO LADO A LADO (PREVIA DE CONTRACHEQUE).
+      *   - CHAMA AUDITLOG AO FINAL, REGISTRANDO O CPF E O SALARIO
+      *     LIQUIDO CALCULADO NA TRILHA DE AUDITORIA COMPARTILHADA.
+      *   - ACEITA UM CODIGO DE MOEDA (BRL/USD/EUR) E CHAMA MOEDAFMT
+      *     PARA EXIBIR O BRUTO NO SIMBOLO E SEPARADOR DA MOEDA DO
+      *     CONTRATO, JA QUE COMECAMOS A TER CONTRATADOS PAGOS EM
+      *     OUTRAS MOEDAS. OS DESCONTOS DE INSS/IRRF CONTINUAM SENDO
+      *     CALCULADOS E EXIBIDOS NA CONVENCAO BRL, POR SEREM TRIBUTOS
+      *     BRASILEIROS.
+      *   - VALIDA WRK-SALARIO LOGO APOS O ACCEPT: SE NAO FOR NUMERICO
+      *     OU NAO FOR MAIOR QUE ZERO (ENTRADA NEGATIVA OU LIXO SO
+      *     VIRAM ZERO OU UM VALOR SEM SENTIDO NESSE CAMPO SEM SINAL),
+      *     EXIBE MENSAGEM E CANCELA A EXECUCAO SEM FORMATAR, CALCULAR
+      *     DESCONTO OU GRAVAR NADA NO MESTRE.
+      *   - CPF/NOME/SALARIO PODEM VIR DO ARQUIVO DE EXTRACAO EXTRATO
+      *     (COPYBOOKS/EXTRATO.CPY) EM VEZ DO CONSOLE; A MOEDA DO
+      *     CONTRATO NAO FAZ PARTE DO LAYOUT DA EXTRACAO E CONTINUA
+      *     SENDO PEDIDA NO CONSOLE EM QUALQUER DOS DOIS CASOS.
+      *   - COMPILAR COM -DUS-LOCALE GERA A VARIANTE AMERICANA (PONTO
+      *     DECIMAL, VIRGULA DE MILHAR) DE WRK-INSS-ED/IRRF-ED/
+      *     LIQUIDO-ED EM VEZ DA CONVENCAO BRASILEIRA PADRAO;
+      *     SEM A OPCAO, O MODULO SAI COMO SEMPRE. MESMO LIMITE JA
+      *     DOCUMENTADO EM MOEDAFMT: DECIMAL-POINT SO VALE EM TEMPO DE
+      *     COMPILACAO PARA O PROGRAMA INTEIRO, ENTAO A ESCOLHA E NO
+      *     BUILD, NAO NO ACCEPT DE MOEDA - QUE CONTINUA CONTROLANDO
+      *     SO O SIMBOLO/SEPARADOR DO BRUTO EXIBIDO VIA MOEDAFMT,
+      *     INDEPENDENTE DESTA OPCAO DE COMPILACAO.
+      *   - PASSA A PEDIR O DEPARTAMENTO/CENTRO DE CUSTO NO CONSOLE
+      *     (MESMO ESQUEMA DA MOEDA - NAO FAZ PARTE DO LAYOUT DA
+      *     EXTRACAO) E A DATA DE ADMISSAO (DO CAMPO EXT-DATA DA
+      *     EXTRACAO QUANDO DISPONIVEL, SENAO TAMBEM NO CONSOLE) ANTES
+      *     DE GRAVAR O MESTRE, EM VEZ DE SEMPRE GRAVAR EMP-DEPTO EM
+      *     BRANCO E EMP-DATA-ADMISSAO ZERADO - ESSES DOIS CAMPOS SAO A
+      *     BASE DO RATEIO POR DEPARTAMENTO (PAYREG/DEPTROLL) E DO
+      *     CALCULO DE TEMPO DE CASA, ENTAO PRECISAM VIR PREENCHIDOS NO
+      *     UNICO PONTO DO SISTEMA QUE GRAVA O EMPLOYEE-MASTER.
+      *   - O 'BRUTO:' DO RESUMO ESTAVA SENDO MONTADO EM WRK-SALARIO-ED
+      *     (PIC FIXO NA CONVENCAO BRL/US-LOCALE), ENQUANTO O 'GANHA'
+      *     LOGO ACIMA JA USAVA WRK-SALARIO-MULTI-ED, MONTADO PELO
+      *     MOEDAFMT NA MOEDA DO CONTRATO - PARA UM CONTRATADO EM
+      *     USD/EUR O MESMO BRUTO SAIA CERTO NO 'GANHA' E ERRADO NO
+      *     'BRUTO:'. O 'BRUTO:' PASSA A REUTILIZAR
+      *     WRK-SALARIO-MULTI-ED, E O CAMPO WRK-SALARIO-ED, SEM MAIS
+      *     NENHUM USO, FOI REMOVIDO.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+      >>IF US-LOCALE DEFINED
+      >>ELSE
        SPECIAL-NAMES.
             DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-CPF
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRATO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY "EMPMSTR.CPY".
+       FD  EXTRACT-FILE.
+       COPY "EXTRATO.CPY".
        WORKING-STORAGE SECTION.
+       77 WRK-FS-EXTRATO PIC X(02) VALUE SPACES.
+           88 WRK-FS-EXTRATO-NAO-ENCONTRADO  VALUE "35".
+       77 WRK-CPF PIC X(11) VALUE ZEROS.
        77 WRK-NOME PIC X(20) VALUE SPACES.
        77 WRK-SALARIO PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MOEDA-ENTRADA PIC X(03) VALUE "BRL".
+       77 WRK-DEPTO-ENTRADA PIC X(04) VALUE SPACES.
+       77 WRK-DATA-ADMISSAO PIC 9(08) VALUE ZEROS.
+       77 WRK-SALARIO-MULTI-ED PIC X(16) VALUE SPACES.
+       77 WRK-INSS PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-IRRF PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-LIQUIDO PIC 9(06)V99 VALUE ZEROS.
+      >>IF US-LOCALE DEFINED
+       77 WRK-INSS-ED PIC $ZZZ,ZZ9.99 VALUE ZEROS.
+       77 WRK-IRRF-ED PIC $ZZZ,ZZ9.99 VALUE ZEROS.
+       77 WRK-LIQUIDO-ED PIC $ZZZ,ZZ9.99 VALUE ZEROS.
+      >>ELSE
+       77 WRK-INSS-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-IRRF-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LIQUIDO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+      >>END-IF
+       77 WRK-FS-MASTER PIC X(02) VALUE SPACES.
+           88 WRK-FS-OK                  VALUE "00".
+           88 WRK-FS-NAO-ENCONTRADO      VALUE "23" "35".
+           88 WRK-FS-DUPLICADO           VALUE "22".
+       77 WRK-AUD-PROGRAMA PIC X(12) VALUE "SALFMT".
+       77 WRK-AUD-ENTRADA PIC X(30) VALUE SPACES.
+       77 WRK-AUD-RESULTADO PIC X(30) VALUE SPACES.
+       77 WRK-SALARIO-SW PIC X(01) VALUE 'N'.
+           88 WRK-SALARIO-INVALIDO           VALUE 'S'.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY WRK-NOME 'GANHA' WRK-SALARIO-ED 'REAIS'
+       0000-MAINLINE.
+           PERFORM 0100-LE-ENTRADA THRU 0100-EXIT.
+           PERFORM 0500-VALIDA-SALARIO THRU 0500-EXIT.
+           IF WRK-SALARIO-INVALIDO
+               DISPLAY 'SALARIO INVALIDO - EXECUCAO CANCELADA'
+               GO TO 0000-FIM
+           END-IF.
+           ACCEPT WRK-MOEDA-ENTRADA FROM CONSOLE.
+           ACCEPT WRK-DEPTO-ENTRADA FROM CONSOLE.
+           CALL "MOEDAFMT" USING WRK-SALARIO WRK-MOEDA-ENTRADA
+               WRK-SALARIO-MULTI-ED.
+           DISPLAY WRK-NOME 'GANHA' WRK-SALARIO-MULTI-ED.
+           CALL "DEDCALC" USING WRK-SALARIO WRK-INSS WRK-IRRF
+               WRK-LIQUIDO.
+           MOVE WRK-INSS TO WRK-INSS-ED.
+           MOVE WRK-IRRF TO WRK-IRRF-ED.
+           MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+           DISPLAY 'BRUTO: ' WRK-SALARIO-MULTI-ED
+               '  INSS: ' WRK-INSS-ED
+               '  IRRF: ' WRK-IRRF-ED
+               '  LIQUIDO: ' WRK-LIQUIDO-ED.
+           PERFORM 1000-ABRE-MESTRE THRU 1000-EXIT.
+           PERFORM 2000-GRAVA-MESTRE THRU 2000-EXIT.
+           CLOSE EMPLOYEE-MASTER.
+           MOVE WRK-CPF TO WRK-AUD-ENTRADA.
+           MOVE WRK-LIQUIDO-ED TO WRK-AUD-RESULTADO.
+           CALL "AUDITLOG" USING WRK-AUD-PROGRAMA WRK-AUD-ENTRADA
+               WRK-AUD-RESULTADO.
+       0000-FIM.
            STOP RUN.
+      *****************************************************************
+      * LE CPF/NOME/SALARIO DO ARQUIVO DE EXTRACAO, QUANDO EXISTIR;
+      * SENAO PEDE OS TRES NO CONSOLE COMO ANTES.
+      *****************************************************************
+       0100-LE-ENTRADA.
+           OPEN INPUT EXTRACT-FILE.
+           IF WRK-FS-EXTRATO-NAO-ENCONTRADO
+               ACCEPT WRK-CPF FROM CONSOLE
+               ACCEPT WRK-NOME FROM CONSOLE
+               ACCEPT WRK-SALARIO FROM CONSOLE
+               ACCEPT WRK-DATA-ADMISSAO FROM CONSOLE
+           ELSE
+               READ EXTRACT-FILE
+                   AT END
+                       ACCEPT WRK-CPF FROM CONSOLE
+                       ACCEPT WRK-NOME FROM CONSOLE
+                       ACCEPT WRK-SALARIO FROM CONSOLE
+                       ACCEPT WRK-DATA-ADMISSAO FROM CONSOLE
+                   NOT AT END
+                       MOVE EXT-CPF TO WRK-CPF
+                       MOVE EXT-NOME TO WRK-NOME
+                       MOVE EXT-SALARIO TO WRK-SALARIO
+                       MOVE EXT-DATA TO WRK-DATA-ADMISSAO
+               END-READ
+               CLOSE EXTRACT-FILE
+           END-IF.
+       0100-EXIT.
+           EXIT.
+      *****************************************************************
+      * VALIDA WRK-SALARIO ANTES DE USA-LO: TEM QUE SER NUMERICO E
+      * MAIOR QUE ZERO, SENAO A ENTRADA E TRATADA COMO LIXO/NEGATIVA E
+      * REJEITADA NA MAINLINE.
+      *****************************************************************
+       0500-VALIDA-SALARIO.
+           MOVE 'N' TO WRK-SALARIO-SW.
+           IF WRK-SALARIO NOT NUMERIC
+               MOVE 'S' TO WRK-SALARIO-SW
+           ELSE
+               IF WRK-SALARIO NOT > ZEROS
+                   MOVE 'S' TO WRK-SALARIO-SW
+               END-IF
+           END-IF.
+       0500-EXIT.
+           EXIT.
+      *****************************************************************
+      * ABRE O MESTRE EM I-O, CRIANDO O ARQUIVO NA PRIMEIRA EXECUCAO.
+      *****************************************************************
+       1000-ABRE-MESTRE.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WRK-FS-NAO-ENCONTRADO
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * GRAVA O REGISTRO NOVO OU ATUALIZA O SALARIO DE UM CPF JA
+      * CADASTRADO.
+      *****************************************************************
+       2000-GRAVA-MESTRE.
+           MOVE WRK-CPF TO EMP-CPF.
+           MOVE WRK-NOME TO EMP-NOME.
+           MOVE WRK-SALARIO TO EMP-SALARIO.
+           MOVE WRK-MOEDA-ENTRADA TO EMP-MOEDA.
+           MOVE WRK-DEPTO-ENTRADA TO EMP-DEPTO.
+           MOVE WRK-DATA-ADMISSAO TO EMP-DATA-ADMISSAO.
+           WRITE EMPLOYEE-RECORD.
+           IF WRK-FS-DUPLICADO
+               REWRITE EMPLOYEE-RECORD
+           END-IF.
+       2000-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
