@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYREG.
+      ******************************************************************
+      * AREA DE REMARKS
+      * Author:  EQUIPE DE FOLHA DE PAGAMENTO
+      * Date:
+      * Purpose: LE O ARQUIVO MESTRE EMPLOYEE-MASTER, ORDENA POR
+      *          DEPARTAMENTO E IMPRIME A FOLHA DE PAGAMENTO COM O
+      *          SALARIO DE CADA FUNCIONARIO NO FORMATO DE
+      *          salarioFormatado.cob (WRK-SALARIO-ED), SUBTOTAL POR
+      *          DEPARTAMENTO E TOTAL GERAL.
+      * Mod Log:
+      *   - CABECALHO DO RELATORIO PASSOU A TRAZER A DATA DE EMISSAO,
+      *     USANDO O COPYBOOK COMPARTILHADO RPTDATE.
+      *   - CHECKPOINT/RESTART: GRAVA O ULTIMO CPF PROCESSADO A CADA
+      *     WRK-CKPT-INTERVALO FUNCIONARIOS. SE O JOB CAIR NO MEIO DA
+      *     JANELA BATCH, UM RESTART PULA OS REGISTROS JA COBERTOS
+      *     PELO ULTIMO CHECKPOINT EM VEZ DE REPROCESSAR O MESTRE
+      *     INTEIRO. UM RUN QUE TERMINA NORMALMENTE GRAVA UM
+      *     CHECKPOINT SENTINELA (CKPT-STATUS = 'C'); PARA UM PROXIMO
+      *     RUN DO ZERO, O OPERADOR PRECISA LIMPAR O ARQUIVO PAYCKPT
+      *     ANTES DE SUBMETER O JOB.
+      *   - WRK-TG-VALOR SO TINHA 8 DIGITOS INTEIROS (WRK-TOTAL-GERAL
+      *     TEM 9) - UMA FOLHA COM TOTAL GERAL A PARTIR DE
+      *     R$100.000.000,00 PERDIA O DIGITO MAIS SIGNIFICATIVO NO
+      *     TOTAL GERAL IMPRESSO. PICTURE AMPLIADA PARA 9 DIGITOS,
+      *     MESMO AJUSTE JA FEITO EM SALANUAL.cob. DE PASSAGEM, REMOVIDO
+      *     O WRK-TOTAL-GERAL-ED QUE FICOU DECLARADO SEM NENHUM USO
+      *     DESDE QUE O TOTAL GERAL PASSOU A SER EDITADO DIRETO EM
+      *     WRK-TG-VALOR, DENTRO DE WRK-LINHA-TOTAL-GERAL.
+      *   - 1050-LE-CHECKPOINT COMPARAVA WRK-FS-CKPT DIRETO COM O
+      *     LITERAL "35" EM VEZ DE UMA CONDICAO 88, DIFERENTE DO RESTO
+      *     DO SISTEMA; DECLARADA WRK-FS-CKPT-NAO-ABERTO PARA MANTER O
+      *     PADRAO.
+      *   - UM RESTART SO LIBERAVA PARA O SORT OS REGISTROS APOS O
+      *     ULTIMO CHECKPOINT, MAS O TOTAL GERAL IMPRESSO PARTIA DE
+      *     ZERO - A FOLHA SAIA FINANCEIRAMENTE INCOMPLETA APOS
+      *     QUALQUER RESTART. O CHECKPOINT PASSOU A GRAVAR TAMBEM O
+      *     TOTAL GERAL ACUMULADO ATE ALI (CKPT-TOTAL-GERAL); UM
+      *     RESTART LE ESSE VALOR PARA WRK-TOTAL-GERAL-SEED E
+      *     2000-IMPRIME-RELATORIO PARTE DELE EM VEZ DE ZERO. OS
+      *     SUBTOTAIS POR DEPARTAMENTO CONTINUAM VALENDO SO PARA OS
+      *     REGISTROS DESTE RUN - NAO HA COMO RECOMPOR, APOS UM
+      *     RESTART, O SUBTOTAL DE UM DEPARTAMENTO QUE JA TINHA
+      *     FUNCIONARIOS IMPRESSOS EM UM RUN ANTERIOR SEM REIMPRIMIR O
+      *     RELATORIO INTEIRO; ACEITO COMO LIMITACAO CONHECIDA DO
+      *     RESTART, JA QUE O TOTAL GERAL - O NUMERO QUE FECHA A FOLHA
+      *     - FICA CORRETO.
+      *   - ADICIONADA VERIFICACAO DO FILE STATUS NA ABERTURA DO
+      *     EMPLOYEE-MASTER, CANCELANDO A EXECUCAO COM DIAGNOSTICO
+      *     CLARO SE O MESTRE NAO EXISTIR.
+      *   - REMOVIDO WRK-SUBTOTAL-ED, DECLARADO E NUNCA REFERENCIADO -
+      *     O SUBTOTAL POR DEPARTAMENTO E EDITADO EM WRK-ST-VALOR.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-CPF
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT SORT-WORK ASSIGN TO "SRTWK01".
+           SELECT PAYROLL-REGISTER ASSIGN TO "PAYREGRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PAYCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY "EMPMSTR.CPY".
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           02 SRT-DEPTO                PIC X(04).
+           02 SRT-CPF                  PIC X(11).
+           02 SRT-NOME                 PIC X(20).
+           02 SRT-SALARIO              PIC 9(06)V99.
+           02 SRT-MOEDA                PIC X(03).
+           02 SRT-DATA-ADMISSAO        PIC 9(08).
+       FD  PAYROLL-REGISTER.
+       01  PAYROLL-REGISTER-REC        PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           02 CKPT-CPF                 PIC X(11).
+           02 FILLER                   PIC X(01).
+           02 CKPT-STATUS              PIC X(01).
+               88 CKPT-PARCIAL                  VALUE 'P'.
+               88 CKPT-COMPLETO                 VALUE 'C'.
+           02 FILLER                   PIC X(01).
+           02 CKPT-QTDE                PIC 9(07).
+           02 FILLER                   PIC X(01).
+           02 CKPT-TOTAL-GERAL         PIC 9(09)V99.
+       WORKING-STORAGE SECTION.
+       COPY "RPTDATE.CPY" REPLACING LEADING ==RPT-== BY ==WRK-==.
+       77 WRK-FS-MASTER            PIC X(02) VALUE SPACES.
+           88 WRK-FS-MASTER-NAO-ENCONTRADO   VALUE "23" "35".
+       77 WRK-FIM-MESTRE           PIC X(01) VALUE 'N'.
+           88 WRK-FIM-MESTRE-SW             VALUE 'S'.
+       77 WRK-FIM-SORT             PIC X(01) VALUE 'N'.
+           88 WRK-FIM-SORT-SW               VALUE 'S'.
+       77 WRK-PRIMEIRO-REG         PIC X(01) VALUE 'S'.
+           88 WRK-PRIMEIRO                  VALUE 'S'.
+       77 WRK-DEPTO-ANTERIOR       PIC X(04) VALUE SPACES.
+       77 WRK-SALARIO-ED           PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SUBTOTAL-DEPTO       PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL          PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL-SEED     PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-CKPT-TOTAL-RUN       PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-FS-CKPT              PIC X(02) VALUE SPACES.
+           88 WRK-FS-CKPT-NAO-ABERTO        VALUE "35".
+       77 WRK-CKPT-INTERVALO       PIC 9(05) COMP VALUE 100.
+       77 WRK-CKPT-CONTADOR        PIC 9(05) COMP VALUE ZEROS.
+       77 WRK-RESTART-CPF          PIC X(11) VALUE SPACES.
+       01 WRK-LINHA-CABECALHO.
+           02 FILLER                PIC X(32) VALUE
+               "FOLHA DE PAGAMENTO - EMITIDA EM ".
+           02 WRK-CB-DIA            PIC 9(02).
+           02 FILLER                PIC X(01) VALUE "/".
+           02 WRK-CB-MES            PIC 9(02).
+           02 FILLER                PIC X(01) VALUE "/".
+           02 WRK-CB-ANO            PIC 9(04).
+       01 WRK-LINHA-DETALHE.
+           02 FILLER                PIC X(04) VALUE SPACES.
+           02 WRK-D-DEPTO           PIC X(04).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 WRK-D-CPF             PIC X(11).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 WRK-D-NOME            PIC X(20).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 WRK-D-SALARIO         PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(20) VALUE SPACES.
+       01 WRK-LINHA-SUBTOTAL.
+           02 FILLER                PIC X(15) VALUE "SUBTOTAL DEPTO ".
+           02 WRK-ST-DEPTO          PIC X(04).
+           02 FILLER                PIC X(03) VALUE SPACES.
+           02 WRK-ST-VALOR          PIC $ZZ.ZZZ.ZZ9,99.
+       01 WRK-LINHA-TOTAL-GERAL.
+           02 FILLER                PIC X(17) VALUE "TOTAL GERAL: ".
+           02 WRK-TG-VALOR          PIC $ZZZ.ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0050-VERIFICA-MESTRE THRU 0050-EXIT.
+           IF WRK-FS-MASTER-NAO-ENCONTRADO
+               DISPLAY 'EMPLOYEE-MASTER NAO ENCONTRADO - EXECUCAO '
+                       'CANCELADA'
+               GO TO 0000-FIM
+           END-IF.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-DEPTO SRT-CPF
+               INPUT PROCEDURE IS 1000-CARREGA-ORDENACAO
+                   THRU 1000-EXIT
+               OUTPUT PROCEDURE IS 2000-IMPRIME-RELATORIO
+                   THRU 2000-EXIT.
+       0000-FIM.
+           STOP RUN.
+      *****************************************************************
+      * CONFIRMA QUE O EMPLOYEE-MASTER EXISTE E PODE SER ABERTO ANTES
+      * DE COMECAR O SORT - FECHA O ARQUIVO EM SEGUIDA, JA QUE QUEM O
+      * REABRE DE FATO E O 1000-CARREGA-ORDENACAO (FASE DE ENTRADA DO
+      * SORT).
+      *****************************************************************
+       0050-VERIFICA-MESTRE.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT WRK-FS-MASTER-NAO-ENCONTRADO
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+       0050-EXIT.
+           EXIT.
+      *****************************************************************
+      * FASE DE ENTRADA DO SORT - LE O MESTRE E LIBERA CADA REGISTRO.
+      *****************************************************************
+       1000-CARREGA-ORDENACAO.
+           PERFORM 1050-LE-CHECKPOINT THRU 1050-EXIT.
+           OPEN INPUT EMPLOYEE-MASTER.
+           PERFORM 1100-LE-MESTRE THRU 1100-EXIT.
+           PERFORM 1200-RELEASE-MESTRE THRU 1200-EXIT
+               UNTIL WRK-FIM-MESTRE-SW.
+           CLOSE EMPLOYEE-MASTER.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * VERIFICA SE EXISTE UM CHECKPOINT DE UM RUN ANTERIOR. SE O
+      * ARQUIVO PAYCKPT NAO EXISTIR, O RUN PROCESSA O MESTRE INTEIRO
+      * NORMALMENTE (WRK-RESTART-CPF FICA EM SPACES).
+      *****************************************************************
+       1050-LE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-CKPT-NAO-ABERTO
+               MOVE SPACES TO WRK-RESTART-CPF
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END MOVE SPACES TO WRK-RESTART-CPF
+               END-READ
+               IF WRK-FS-CKPT = "00"
+                   IF CKPT-COMPLETO
+                       MOVE HIGH-VALUES TO WRK-RESTART-CPF
+                   ELSE
+                       MOVE CKPT-CPF TO WRK-RESTART-CPF
+                       MOVE CKPT-TOTAL-GERAL TO WRK-TOTAL-GERAL-SEED
+                       MOVE CKPT-TOTAL-GERAL TO WRK-CKPT-TOTAL-RUN
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+       1100-LE-MESTRE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END SET WRK-FIM-MESTRE-SW TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      *****************************************************************
+      * PULA OS REGISTROS JA COBERTOS PELO ULTIMO CHECKPOINT (A CHAVE
+      * DO MESTRE VEM EM ORDEM ASCENDENTE NO ACESSO SEQUENCIAL) E
+      * GRAVA UM NOVO CHECKPOINT A CADA WRK-CKPT-INTERVALO REGISTROS
+      * LIBERADOS PARA O SORT.
+      *****************************************************************
+       1200-RELEASE-MESTRE.
+           IF EMP-CPF NOT > WRK-RESTART-CPF
+               PERFORM 1100-LE-MESTRE THRU 1100-EXIT
+               GO TO 1200-EXIT
+           END-IF.
+           MOVE EMP-DEPTO TO SRT-DEPTO.
+           MOVE EMP-CPF TO SRT-CPF.
+           MOVE EMP-NOME TO SRT-NOME.
+           MOVE EMP-SALARIO TO SRT-SALARIO.
+           MOVE EMP-MOEDA TO SRT-MOEDA.
+           MOVE EMP-DATA-ADMISSAO TO SRT-DATA-ADMISSAO.
+           RELEASE SORT-RECORD.
+           ADD EMP-SALARIO TO WRK-CKPT-TOTAL-RUN.
+           ADD 1 TO WRK-CKPT-CONTADOR.
+           IF WRK-CKPT-CONTADOR = WRK-CKPT-INTERVALO
+               PERFORM 1300-GRAVA-CHECKPOINT THRU 1300-EXIT
+               MOVE ZEROS TO WRK-CKPT-CONTADOR
+           END-IF.
+           PERFORM 1100-LE-MESTRE THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+      *****************************************************************
+      * GRAVA O CPF DO ULTIMO REGISTRO LIBERADO COMO CHECKPOINT.
+      * O ARQUIVO E REABERTO EM OUTPUT A CADA CHAMADA, OU SEJA, SO A
+      * CHAVE MAIS RECENTE FICA GRAVADA - NAO E UM LOG CRESCENTE.
+      *****************************************************************
+       1300-GRAVA-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-REC.
+           MOVE EMP-CPF TO CKPT-CPF.
+           MOVE 'P' TO CKPT-STATUS.
+           MOVE WRK-CKPT-CONTADOR TO CKPT-QTDE.
+           MOVE WRK-CKPT-TOTAL-RUN TO CKPT-TOTAL-GERAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       1300-EXIT.
+           EXIT.
+      *****************************************************************
+      * FASE DE SAIDA DO SORT - IMPRIME O DETALHE, CONTROLA A QUEBRA
+      * DE DEPARTAMENTO E ACUMULA OS TOTAIS.
+      *****************************************************************
+       2000-IMPRIME-RELATORIO.
+           OPEN OUTPUT PAYROLL-REGISTER.
+           MOVE WRK-TOTAL-GERAL-SEED TO WRK-TOTAL-GERAL.
+           MOVE WRK-DIA TO WRK-CB-DIA.
+           MOVE WRK-MES TO WRK-CB-MES.
+           MOVE WRK-ANO TO WRK-CB-ANO.
+           WRITE PAYROLL-REGISTER-REC FROM WRK-LINHA-CABECALHO.
+           PERFORM 2100-RETURN-SORT THRU 2100-EXIT.
+           PERFORM 2200-PROCESSA-RETORNO THRU 2200-EXIT
+               UNTIL WRK-FIM-SORT-SW.
+           IF NOT WRK-PRIMEIRO
+               PERFORM 2300-IMPRIME-SUBTOTAL THRU 2300-EXIT
+           END-IF.
+           MOVE WRK-TOTAL-GERAL TO WRK-TG-VALOR.
+           WRITE PAYROLL-REGISTER-REC FROM WRK-LINHA-TOTAL-GERAL.
+           CLOSE PAYROLL-REGISTER.
+           PERFORM 2400-GRAVA-CHECKPOINT-FINAL THRU 2400-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-RETURN-SORT.
+           RETURN SORT-WORK
+               AT END SET WRK-FIM-SORT-SW TO TRUE
+           END-RETURN.
+       2100-EXIT.
+           EXIT.
+       2200-PROCESSA-RETORNO.
+           IF WRK-PRIMEIRO
+               MOVE SRT-DEPTO TO WRK-DEPTO-ANTERIOR
+               MOVE 'N' TO WRK-PRIMEIRO-REG
+           END-IF.
+           IF SRT-DEPTO NOT = WRK-DEPTO-ANTERIOR
+               PERFORM 2300-IMPRIME-SUBTOTAL THRU 2300-EXIT
+               MOVE SRT-DEPTO TO WRK-DEPTO-ANTERIOR
+           END-IF.
+           MOVE SRT-DEPTO TO WRK-D-DEPTO.
+           MOVE SRT-CPF TO WRK-D-CPF.
+           MOVE SRT-NOME TO WRK-D-NOME.
+           MOVE SRT-SALARIO TO WRK-D-SALARIO.
+           WRITE PAYROLL-REGISTER-REC FROM WRK-LINHA-DETALHE.
+           ADD SRT-SALARIO TO WRK-SUBTOTAL-DEPTO.
+           ADD SRT-SALARIO TO WRK-TOTAL-GERAL.
+           PERFORM 2100-RETURN-SORT THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+       2300-IMPRIME-SUBTOTAL.
+           MOVE WRK-DEPTO-ANTERIOR TO WRK-ST-DEPTO.
+           MOVE WRK-SUBTOTAL-DEPTO TO WRK-ST-VALOR.
+           WRITE PAYROLL-REGISTER-REC FROM WRK-LINHA-SUBTOTAL.
+           MOVE ZEROS TO WRK-SUBTOTAL-DEPTO.
+       2300-EXIT.
+           EXIT.
+      *****************************************************************
+      * O RELATORIO TERMINOU COM SUCESSO PARA TODO O MESTRE. GRAVA UM
+      * CHECKPOINT SENTINELA (CKPT-STATUS = 'C') PARA QUE UM RERUN
+      * DESTE JOB NAO REPROCESSE NADA ATE O OPERADOR LIMPAR O PAYCKPT.
+      *****************************************************************
+       2400-GRAVA-CHECKPOINT-FINAL.
+           MOVE SPACES TO CHECKPOINT-REC.
+           MOVE 'C' TO CKPT-STATUS.
+           MOVE ZEROS TO CKPT-QTDE.
+           MOVE WRK-TOTAL-GERAL TO CKPT-TOTAL-GERAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       2400-EXIT.
+           EXIT.
+       END PROGRAM PAYREG.
